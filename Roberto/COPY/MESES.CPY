@@ -0,0 +1,24 @@
+      *    Tabla de nombres de mes y dias del mes, compartida por los
+      *    reportes y programas que antes traian cada uno su propia
+      *    copia de esta tabla. T-DIA trae el numero de dias de un
+      *    ano no bisiesto; el programa que necesite el ajuste de
+      *    febrero en ano bisiesto lo sigue haciendo el mismo, sobre
+      *    T-DIA (2), como ya se hacia antes de compartir la tabla.
+       01 WKS-CALEN.
+           03 FILLER    PIC X(12) VALUE "ENERO     31".
+           03 FILLER    PIC X(12) VALUE "FEBRERO   28".
+           03 FILLER    PIC X(12) VALUE "MARZO     31".
+           03 FILLER    PIC X(12) VALUE "ABRIL     30".
+           03 FILLER    PIC X(12) VALUE "MAYO      31".
+           03 FILLER    PIC X(12) VALUE "JUNIO     30".
+           03 FILLER    PIC X(12) VALUE "JULIO     31".
+           03 FILLER    PIC X(12) VALUE "AGOSTO    31".
+           03 FILLER    PIC X(12) VALUE "SEPTIEMBRE30".
+           03 FILLER    PIC X(12) VALUE "OCTUBRE   31".
+           03 FILLER    PIC X(12) VALUE "NOVIEMBRE 30".
+           03 FILLER    PIC X(12) VALUE "DICIEMBRE 31".
+
+       01 T-CALEN REDEFINES WKS-CALEN.
+           03 T-CAL OCCURS 12 TIMES.
+               05 T-MES PIC X(10).
+               05 T-DIA PIC 99.
