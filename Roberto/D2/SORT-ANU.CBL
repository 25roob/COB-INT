@@ -3,7 +3,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
+      *    CLIENTES indexado por ID-CLIENTE, igual que en ALTTARJE.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE.
            SELECT ARC-SOR ASSIGN TO DISK.
            SELECT SOR-TEM ASSIGN TO SORT.
        DATA DIVISION.
@@ -16,6 +20,10 @@
            03 NOM-TAR    PIC X(20).
            03 ANUA       PIC 9(05)V99.
            03 FEC-ING    PIC 9(08).
+      *    Activo/inactivo; agregado para el mantenimiento de
+      *    clientes (MANT-CLI). Los clientes existentes sin este
+      *    byte se asumen activos.
+           03 ESTATUS-CLI PIC 9.
            
        FD ARC-SOR.
        01 REG-CLI-A.
@@ -25,7 +33,22 @@
            03 NOM-TAR-A    PIC X(20).
            03 ANUA-A       PIC 9(05)V99.
            03 FEC-ING-A    PIC 9(08).
-       
+
+      *    Registro de encabezado y de sumario, mismo tamano que
+      *    REG-CLI-A, para que el extracto traiga control de lo que
+      *    contiene sin tener que abrir CLIENTES otra vez.
+       01 REG-HDR-A.
+           03 FILLER       PIC X(03) VALUE "HDR".
+           03 HDR-FEC-INI-A PIC 9(08).
+           03 HDR-FEC-FIN-A PIC 9(08).
+           03 FILLER       PIC X(50).
+
+       01 REG-TRL-A.
+           03 FILLER       PIC X(03) VALUE "TRL".
+           03 TRL-TOTAL-REG-A  PIC 9(06).
+           03 TRL-TOTAL-ANUA-A PIC 9(09)V99.
+           03 FILLER       PIC X(49).
+
        SD SOR-TEM.
        01 REG-CLI-S.
            03 ID-CLIENTE-S PIC 9(03).
@@ -39,19 +62,32 @@
        WORKING-STORAGE SECTION.
        01 WKS-AN-INI       PIC 9(08).
        01 WKS-AN-FIN      PIC 9(08).
-       
+       01 WKS-FECHA-OK     PIC X VALUE "N".
+           88 FECHAS-VALIDAS      VALUE "S".
+
+       01 WKS-PARM          PIC X(80).
+       01 WKS-PARM-INI       PIC 9(08).
+       01 WKS-PARM-FIN       PIC 9(08).
+
+       01 WKS-SPLIT-FECHA.
+           03 WKS-SPLIT-ANO  PIC 9(04).
+           03 WKS-SPLIT-MES  PIC 99.
+           03 WKS-SPLIT-DIA  PIC 99.
+
+       01 WKS-TOTAL-REG      PIC 9(06) VALUE ZERO.
+       01 WKS-TOTAL-ANUA     PIC 9(09)V99 VALUE ZERO.
+
        77 WKS-FIN            PIC 9.
        77 WKS-NOM-TAR           PIC X(20).
-       
+
        PROCEDURE DIVISION.
        PRINCIPAL SECTION.
        INICIO.
            SORT SOR-TEM
-           ASCENDING ANUA-S FEC-ING-S 
-           INPUT PROCEDURE 1000-ORDENA-ARCHIVO 
-           GIVING ARC-SOR.
-      *     OUTPUT PROCEDURE 2000-GENERA-ARCHIVO    
-           STOP RUN.
+           ASCENDING ANUA-S FEC-ING-S
+           INPUT PROCEDURE 1000-ORDENA-ARCHIVO
+           OUTPUT PROCEDURE 2000-GENERA-ARCHIVO.
+           GOBACK.
        
        1000-ORDENA-ARCHIVO SECTION.
        INICIO-ORDENA.
@@ -63,17 +99,60 @@
        1200-INICIO.
            OPEN INPUT CLIENTES.
            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-           
+
            READ CLIENTES
                AT END MOVE 1 TO WKS-FIN.
-           
-           DISPLAY "ELIGE FECHA INICIAL (YYYYMMDD): "
-               LINE 10 POSITION 05.
-           ACCEPT WKS-AN-INI LINE 10 POSITION 50.
-           DISPLAY "ELIGE FECHA FINAL (YYYYMMDD): "
-               LINE 11 POSITION 05.
-           ACCEPT WKS-AN-FIN LINE 11 POSITION 50.
-       
+
+           PERFORM 1210-OBTIENE-FECHAS UNTIL FECHAS-VALIDAS.
+
+      *    Rango de fechas a extraer: si LOTE-TAR (u otro proceso
+      *    desatendido) ya lo dejo en la variable de ambiente, se usa
+      *    directo y no se pregunta en pantalla. A diferencia de
+      *    COMMAND-LINE, la variable de ambiente si le llega a un
+      *    subprograma invocado por CALL.
+       1210-OBTIENE-FECHAS.
+           DISPLAY "LOTE_TAR_FECHAS" UPON ENVIRONMENT-NAME.
+           ACCEPT WKS-PARM FROM ENVIRONMENT-VALUE.
+
+           IF WKS-PARM NOT = SPACES
+               UNSTRING WKS-PARM DELIMITED BY SPACE
+                   INTO WKS-PARM-INI WKS-PARM-FIN
+               MOVE WKS-PARM-INI TO WKS-AN-INI
+               MOVE WKS-PARM-FIN TO WKS-AN-FIN
+           ELSE
+               DISPLAY "ELIGE FECHA INICIAL (YYYYMMDD): "
+                   LINE 10 POSITION 05
+               ACCEPT WKS-AN-INI LINE 10 POSITION 50
+               DISPLAY "ELIGE FECHA FINAL (YYYYMMDD): "
+                   LINE 11 POSITION 05
+               ACCEPT WKS-AN-FIN LINE 11 POSITION 50.
+
+           PERFORM 1220-VALIDA-FECHAS.
+
+           IF NOT FECHAS-VALIDAS AND WKS-PARM NOT = SPACES
+               DISPLAY "RANGO DE FECHAS INVALIDO EN PARAMETROS: "
+                   WKS-PARM
+               MOVE "S" TO WKS-FECHA-OK
+               MOVE 1 TO WKS-FIN.
+
+       1220-VALIDA-FECHAS.
+           MOVE "N" TO WKS-FECHA-OK.
+
+           MOVE WKS-AN-INI TO WKS-SPLIT-FECHA.
+           IF WKS-SPLIT-MES < 1 OR WKS-SPLIT-MES > 12
+                   OR WKS-SPLIT-DIA < 1 OR WKS-SPLIT-DIA > 31
+               DISPLAY "FECHA INICIAL INVALIDA"
+           ELSE
+               MOVE WKS-AN-FIN TO WKS-SPLIT-FECHA
+               IF WKS-SPLIT-MES < 1 OR WKS-SPLIT-MES > 12
+                       OR WKS-SPLIT-DIA < 1 OR WKS-SPLIT-DIA > 31
+                   DISPLAY "FECHA FINAL INVALIDA"
+               ELSE
+                   IF WKS-AN-INI > WKS-AN-FIN
+                       DISPLAY "LA FECHA INICIAL ES MAYOR QUE LA FINAL"
+                   ELSE
+                       MOVE "S" TO WKS-FECHA-OK.
+
        1500-PROCESO.
            
            IF FEC-ING >= WKS-AN-INI AND FEC-ING <= WKS-AN-FIN
@@ -100,25 +179,36 @@
            GO TO 2800-FIN-SECTION.
        
        2200-INICIO.
-       
+
            OPEN OUTPUT ARC-SOR
-           
+
+           MOVE WKS-AN-INI TO HDR-FEC-INI-A.
+           MOVE WKS-AN-FIN TO HDR-FEC-FIN-A.
+           WRITE REG-HDR-A.
+
            RETURN SOR-TEM
                AT END MOVE 1 TO WKS-FIN.
-       
+
        2500-PROCESO.
-       
+
            MOVE REG-CLI-S TO REG-CLI-A.
            WRITE REG-CLI-A.
-           
+
+           ADD 1        TO WKS-TOTAL-REG.
+           ADD ANUA-S   TO WKS-TOTAL-ANUA.
+
            RETURN SOR-TEM
                AT END MOVE 1 TO WKS-FIN.
-           
-       
+
+
        2700-FIN.
-           
+
+           MOVE WKS-TOTAL-REG  TO TRL-TOTAL-REG-A.
+           MOVE WKS-TOTAL-ANUA TO TRL-TOTAL-ANUA-A.
+           WRITE REG-TRL-A.
+
            CLOSE ARC-SOR.
-       
+
        
        2800-FIN-SECTION.
            EXIT.
\ No newline at end of file
