@@ -3,7 +3,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
+      *    CLIENTES indexado por ID-CLIENTE, igual que en ALTTARJE.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE.
            SELECT REP-SOR ASSIGN TO PRINTER.
            SELECT SOR-TEM ASSIGN TO SORT.
        DATA DIVISION.
@@ -16,6 +20,10 @@
            03 NOM-TAR    PIC X(20).
            03 ANUA       PIC 9(05)V99.
            03 FEC-ING    PIC 9(08).
+      *    Activo/inactivo; agregado para el mantenimiento de
+      *    clientes (MANT-CLI). Los clientes existentes sin este
+      *    byte se asumen activos.
+           03 ESTATUS-CLI PIC 9.
            
        FD REP-SOR.
        01 LINEA          PIC X(132).
@@ -32,11 +40,15 @@
        
        WORKING-STORAGE SECTION.
        01 WKS-CONT-LIN     PIC 99.
-       01 WKS-TOTAL-CLI    PIC 99.
-       
+      *    Ampliado de PIC 99 a PIC 9(05): con el modo TODOS el total
+      *    de clientes de una tarjeta ya puede pasar de 99 facilmente.
+       01 WKS-TOTAL-CLI    PIC 9(05).
+       01 WKS-TOTAL-ANUA   PIC 9(07)V99.
+       01 WKS-CHANGE-NT    PIC X(20).
+
        77 WKS-FIN            PIC 9.
        77 WKS-NOM-TAR           PIC X(20).
-       
+
        
        01 WKS-HOY.
            03 WKS-ANO     PIC 99.
@@ -98,17 +110,40 @@
            03 FILLER         PIC X(38) VALUE SPACES.
            03 FILLER         PIC X(18) VALUE "TOTAL DE CLIENTES:".
            03 FILLER         PIC X(09) VALUE SPACES.
-           03 WKS-TOCLI      PIC 99. 
-          
+           03 WKS-TOCLI      PIC 9(05).
+
+       01 WKS-TOTA.
+           03 FILLER         PIC X(38) VALUE SPACES.
+           03 FILLER         PIC X(18) VALUE "TOTAL ANUALIDAD:  ".
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 WKS-TOANU      PIC $$$$,$$9.99.
+
+      *    Trailer de control al final del reporte: total de
+      *    registros y anualidad de todas las secciones impresas
+      *    (una sola cuando corre por un solo tipo, varias en modo
+      *    TODOS), para que la salida se pueda checar contra el
+      *    total esperado.
+       01 WKS-GRAN-TOT-CLI   PIC 9(06) VALUE ZERO.
+       01 WKS-GRAN-TOT-ANU   PIC 9(09)V99 VALUE ZERO.
+
+       01 WKS-TRAILER.
+           03 FILLER          PIC X(14) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE "**** CONTROL: ".
+           03 WKS-TRL-REGS    PIC ZZZ,ZZ9.
+           03 FILLER          PIC X(11) VALUE " REGISTROS ".
+           03 FILLER          PIC X(07) VALUE "MONTO: ".
+           03 WKS-TRL-MONTO   PIC $$$,$$$,$$9.99.
+           03 FILLER          PIC X(05) VALUE " ****".
+
        
        PROCEDURE DIVISION.
 	   PRINCIPAL SECTION.
        INICIO.
            SORT SOR-TEM
-           ASCENDING NOM-CLI-S
-           INPUT PROCEDURE 1000-ORDENA-ARCHIVO 
-           OUTPUT PROCEDURE 2000-GENERA-REPORTE    
-           STOP RUN.
+           ASCENDING NOM-TAR-S NOM-CLI-S
+           INPUT PROCEDURE 1000-ORDENA-ARCHIVO
+           OUTPUT PROCEDURE 2000-GENERA-REPORTE
+           GOBACK.
            
        1000-ORDENA-ARCHIVO SECTION.
 	   INICIO-ORDENA.
@@ -119,19 +154,32 @@
        
        1200-INICIO.
            OPEN INPUT CLIENTES.
-           
-           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-           
+
            READ CLIENTES
                AT END MOVE 1 TO WKS-FIN.
-               
-           DISPLAY "QUE TIPO DE TARJETA QUIERES CONSULTAR?:"
-               LINE 10 POSITION 05.
-           ACCEPT WKS-NOM-TAR LINE 10 POSITION 50.
-       
+
+           PERFORM 1210-OBTIENE-TARJETA.
+
+      *    Tipo de tarjeta a consultar: si LOTE-TAR (u otro proceso
+      *    desatendido) ya lo dejo en la variable de ambiente, se usa
+      *    directo y no se pregunta en pantalla. A diferencia de
+      *    COMMAND-LINE, la variable de ambiente si le llega a un
+      *    subprograma invocado por CALL.
+       1210-OBTIENE-TARJETA.
+           DISPLAY "LOTE_TAR_TIPO" UPON ENVIRONMENT-NAME.
+           ACCEPT WKS-NOM-TAR FROM ENVIRONMENT-VALUE.
+
+           IF WKS-NOM-TAR = SPACES
+               DISPLAY SPACES LINE 01 POSITION 01 ERASE
+               DISPLAY "QUE TIPO DE TARJETA QUIERES CONSULTAR? (TODOS"
+                   " PARA" LINE 10 POSITION 05
+               DISPLAY "TODAS LAS TARJETAS EN UN SOLO REPORTE):"
+                   LINE 11 POSITION 05
+               ACCEPT WKS-NOM-TAR LINE 12 POSITION 50.
+
        1500-PROCESO.
-           
-           IF WKS-NOM-TAR = NOM-TAR
+
+           IF WKS-NOM-TAR = "TODOS" OR WKS-NOM-TAR = NOM-TAR
                MOVE REG-CLI TO REG-CLI-S
                RELEASE REG-CLI-S.
                
@@ -155,61 +203,89 @@
 		   GO TO 2800-FIN-SECTION.
        
        2200-INICIO.
-           
+
            OPEN OUTPUT REP-SOR
            RETURN SOR-TEM
                AT END MOVE 1 TO WKS-FIN.
-               
-           PERFORM 2220-GENERA-ENCABEZADO.
-               
+
+           IF WKS-FIN NOT = 1
+               MOVE NOM-TAR-S      TO WKS-CHANGE-NT
+               PERFORM 2220-GENERA-ENCABEZADO.
+
        2220-GENERA-ENCABEZADO.
-      
+
            ADD 1                   TO WKS-NUM-PAGA.
            MOVE SPACES             TO LINEA.
            MOVE WKS-ENCA           TO LINEA.
            WRITE LINEA AFTER PAGE.
-      
+
            ACCEPT WKS-HOY FROM DATE.
            MOVE CORR WKS-HOY       TO WKS-ENCB.
-      
+
            MOVE WKS-ENCB           TO LINEA.
            WRITE LINEA AFTER 1.
-      
-           MOVE WKS-NOM-TAR            TO WKS-NOM-TARB.
+
+           MOVE WKS-CHANGE-NT      TO WKS-NOM-TARB.
            MOVE WKS-ENCBB          TO LINEA.
            WRITE LINEA AFTER 2.
-      
+
            MOVE WKS-ENCC           TO LINEA.
            WRITE LINEA AFTER 2.
            MOVE 3                  TO WKS-CONT-LIN.
-       
+
        2500-PROCESO.
-           
+
+           IF NOM-TAR-S NOT = WKS-CHANGE-NT
+               PERFORM 2600-GENERA-PIE
+               MOVE NOM-TAR-S      TO WKS-CHANGE-NT
+               PERFORM 2220-GENERA-ENCABEZADO.
+
            MOVE ID-CLIENTE-S         TO WKS-ID.
            MOVE NOM-CLI-S            TO WKS-NOMB.
            MOVE NOM-TAR-S            TO WKS-TIPT.
            MOVE FEC-ING-S            TO WKS-FECH.
            MOVE ANUA-S               TO WKS-ANUF.
-           
+
            IF WKS-CONT-LIN > 60
                PERFORM 2220-GENERA-ENCABEZADO.
-               
+
            MOVE WKS-DET1 TO LINEA
            WRITE LINEA AFTER 1
            ADD 1 TO WKS-TOTAL-CLI.
-           
+
+           ADD ANUA-S TO WKS-TOTAL-ANUA.
+
            RETURN SOR-TEM
                AT END MOVE 1 TO WKS-FIN.
-       
-       2700-FIN.
-           
+
+       2600-GENERA-PIE.
+
            MOVE WKS-TOTAL-CLI      TO WKS-TOCLI.
-           
            MOVE WKS-TOT1           TO LINEA.
            WRITE LINEA AFTER 2.
-           
+
+           MOVE WKS-TOTAL-ANUA     TO WKS-TOANU.
+           MOVE WKS-TOTA           TO LINEA.
+           WRITE LINEA AFTER 1.
+
+           ADD WKS-TOTAL-CLI  TO WKS-GRAN-TOT-CLI.
+           ADD WKS-TOTAL-ANUA TO WKS-GRAN-TOT-ANU.
+
+           INITIALIZE WKS-TOTAL-CLI WKS-TOTAL-ANUA.
+
+       2700-FIN.
+
+           IF WKS-CHANGE-NT NOT = SPACES
+               PERFORM 2600-GENERA-PIE.
+
+           IF WKS-GRAN-TOT-CLI > ZERO
+               MOVE WKS-GRAN-TOT-CLI TO WKS-TRL-REGS
+               MOVE WKS-GRAN-TOT-ANU TO WKS-TRL-MONTO
+               MOVE WKS-TRAILER      TO LINEA
+               WRITE LINEA AFTER 2.
+
            CLOSE REP-SOR.
-       
+
 	   2800-FIN-SECTION.
 	       EXIT.
        
