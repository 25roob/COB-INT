@@ -3,8 +3,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
+      *    CLIENTES indexado por ID-CLIENTE, igual que en ALTTARJE.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE.
            SELECT REP-STARF ASSIGN TO PRINTER.
+           SELECT ARC-CSV ASSIGN TO DISK.
            SELECT SOR-TEM ASSIGN TO SORT.
        DATA DIVISION.
        FILE SECTION.
@@ -16,10 +21,20 @@
            03 NOM-TAR    PIC X(20).
            03 ANUA       PIC 9(05)V99.
            03 FEC-ING    PIC 9(08).
+      *    Activo/inactivo; agregado para el mantenimiento de
+      *    clientes (MANT-CLI). Los clientes existentes sin este
+      *    byte se asumen activos.
+           03 ESTATUS-CLI PIC 9.
            
        FD REP-STARF.
        01 LINEA          PIC X(132).
-       
+
+      *    Extracto en formato delimitado por comas para finanzas -
+      *    mismo detalle que el reporte impreso, un registro por
+      *    cliente.
+       FD ARC-CSV.
+       01 LINEA-CSV      PIC X(100).
+
        SD SOR-TEM.
        01 REG-CLI-S.
            03 ID-CLIENTE-S PIC 9(03).
@@ -58,14 +73,14 @@
       *       03 FILLER         PIC X(03) VALUE SPACES.
            03 FILLER         PIC X(18)
                    VALUE "FECHA DE PROCESO: ".
-           03 WKS-DIA        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-MES        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-ANO        PIC 99.
-           03 FILLER         PIC X(38) VALUE SPACES.
+           03 WKS-ENCB-FECHA PIC X(30).
+           03 FILLER         PIC X(11) VALUE SPACES.
            03 FILLER         PIC X(07) VALUE "PAG. : ".
            03 WKS-NUM-PAGA   PIC 9(02).
+
+      *    Fecha larga del encabezado, formateada por FEC-FOR.
+       01 WKS-LK-FECHA        PIC 9(08).
+       01 WKS-LK-STATUS       PIC 9.
       
        01 WKS-ENCBB.
            03 FILLER         PIC X(20) VALUE
@@ -93,8 +108,7 @@
            03 FILLER         PIC X(02) VALUE SPACES.
            03 WKS-TIPT       PIC X(10).
            03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(02) VALUE "20".
-           03 WKS-FECH       PIC 9(06).
+           03 WKS-FECH       PIC 9(08).
            03 FILLER         PIC X(07) VALUE SPACES.
            03 WKS-ANUF       PIC $$$,$$9.99.
            
@@ -120,25 +134,89 @@
       *           03 WKS-FTITARS PIC X(8).
            03 FILLER         PIC X(05) VALUE SPACES.
            03 WKS-TOANS PIC $$$$,$$9.99.
+
+      *    Trailer de control al final del reporte impreso.
+       01 WKS-TRAILER.
+           03 FILLER          PIC X(14) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE "**** CONTROL: ".
+           03 WKS-TRL-REGS    PIC ZZZ,ZZ9.
+           03 FILLER          PIC X(11) VALUE " REGISTROS ".
+           03 FILLER          PIC X(07) VALUE "MONTO: ".
+           03 WKS-TRL-MONTO   PIC $$$,$$$,$$9.99.
+           03 FILLER          PIC X(05) VALUE " ****".
            
            
        01 WKS-TOTPAR.
            03 FILLER         PIC X(33) VALUE SPACES.
-           03 FILLER         PIC X(24) VALUE
-                   "TOTAL ANUALIDADES ANO 20".
-           03 WKS-ANOT       PIC 99.
+           03 FILLER         PIC X(22) VALUE
+                   "TOTAL ANUALIDADES ANO ".
+           03 WKS-ANOT       PIC 9(04).
            03 FILLER         PIC X(03) VALUE ":  ".
            03 WKS-PARTOT     PIC $$$$,$$9.99.
       
+      *    FEC-ING trae el ano completo en las primeras 4 posiciones
+      *    (YYYYMMDD): ya no se recorta a 2 digitos ni se asume el
+      *    prefijo "20" al desplegarlo.
        01 WKS-FEC-SPLIT.
-           03 FILLER         PIC 99.
-           03 WKS-ASPLIT     PIC 99.
+           03 WKS-ASPLIT     PIC 9(04).
            03 FILLER         PIC 9(04).
-      
+
        01 WKS-ANUASP         PIC 9(6)V99.
-       01 WKS-CUTANO         PIC 99.
-          
-       
+       01 WKS-CUTANO         PIC 9(04).
+
+      *------REGISTRO-CSV-------------------*
+       01 WKS-ID-CSV         PIC 999.
+       01 WKS-ANUA-CSV       PIC Z(6)9.99.
+
+      *------RESUMEN CRUZADO TIPO/ANO (PARA FINANZAS)-----*
+      *    Se llena en el mismo recorrido del reporte, aprovechando
+      *    que SOR-TEM ya viene ordenado por NOM-TAR-S y FEC-ING-S:
+      *    cada vez que cambia el tipo o el ano se abre una celda
+      *    nueva, igual que el resto del sistema hace "primer espacio
+      *    en blanco" para tablas que crecen en tiempo de ejecucion.
+       01 WKS-SUM-MAX-TAR     PIC 99 VALUE 10.
+       01 WKS-SUM-NUM-TAR     PIC 99 VALUE ZERO.
+       01 WKS-SUM-MAX-ANIO    PIC 99 VALUE 20.
+       01 WKS-SUM-TI          PIC 99.
+       01 WKS-SUM-AI          PIC 99.
+
+       01 T-RESUMEN.
+           03 T-SUM-TIPO OCCURS 10 TIMES.
+               05 T-SUM-TAR        PIC X(20).
+               05 T-SUM-NUM-ANIO   PIC 99 VALUE ZERO.
+               05 T-SUM-ANIO OCCURS 20 TIMES.
+                   07 T-SUM-ANO    PIC 9(04).
+                   07 T-SUM-CANT   PIC 9(05).
+                   07 T-SUM-MTO    PIC 9(07)V99.
+
+      *------PAGINA DE RESUMEN--------------*
+       01 WKS-RES-ENC.
+           03 FILLER         PIC X(20) VALUE SPACES.
+           03 FILLER         PIC X(35)
+                    VALUE "RESUMEN POR TIPO DE TARJETA Y ANO".
+
+       01 WKS-RES-TAR.
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 FILLER         PIC X(16) VALUE "TIPO DE TARJETA:".
+           03 WKS-RES-TAR-N  PIC X(20).
+
+       01 WKS-RES-DET.
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 FILLER         PIC X(04) VALUE "ANO ".
+           03 WKS-RES-ANO    PIC 9(04).
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE "CLIENTES: ".
+           03 WKS-RES-CANT   PIC ZZZZ9.
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 FILLER         PIC X(11) VALUE "ANUALIDAD: ".
+           03 WKS-RES-MTO    PIC $$$$,$$9.99.
+
+       01 WKS-SUM-CHANGE-NT   PIC X(20) VALUE SPACES.
+       01 WKS-SUM-CUTANO      PIC 9(04) VALUE ZERO.
+       01 WKS-SUM-NEW-TIPO    PIC X VALUE "N".
+       01 WKS-TOTAL-CLI-GRAL  PIC 9(06) VALUE ZERO.
+
+
        PROCEDURE DIVISION.
        PRINCIPAL SECTION.
        INICIO.
@@ -152,7 +230,7 @@
 		   USING CLIENTES
       *     INPUT PROCEDURE 1000-ORDENA-ARCHIVO 
            OUTPUT PROCEDURE 2000-GENERA-REPORTE.
-           STOP RUN.
+           GOBACK.
            
        1000-ORDENA-ARCHIVO SECTION.
        INICIO-ORDENA.
@@ -201,9 +279,23 @@
        2200-INICIO.
            
            OPEN OUTPUT REP-STARF
+           OPEN OUTPUT ARC-CSV
+      *    Cada tipo de renglon (DET/SUM/TOT) trae columnas distintas,
+      *    asi que cada uno lleva su propio encabezado en vez de
+      *    compartir uno solo que solo le queda bien al DET.
+           MOVE "TIPO,ID-CLIENTE,NOMBRE,TARJETA,FEC-INGRESO,ANUALIDAD"
+               TO LINEA-CSV
+           WRITE LINEA-CSV
+           MOVE "TIPO,TARJETA,ANIO,CANTIDAD,MONTO"
+               TO LINEA-CSV
+           WRITE LINEA-CSV
+           MOVE "TIPO,REGISTROS,MONTO"
+               TO LINEA-CSV
+           WRITE LINEA-CSV
+
            RETURN SOR-TEM
                AT END MOVE 1 TO WKS-FIN.
-               
+
       *     PERFORM 2220-GENERA-ENCABEZADO.
                
        2220-GENERA-ENCABEZADO.
@@ -214,8 +306,12 @@
            WRITE LINEA AFTER PAGE.
       
            ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY       TO WKS-ENCB.
-      
+           STRING "20" DELIMITED BY SIZE
+                  WKS-HOY   DELIMITED BY SIZE
+                  INTO WKS-LK-FECHA.
+           CALL "FEC-FOR" USING WKS-LK-FECHA WKS-ENCB-FECHA
+                                 WKS-LK-STATUS.
+
            MOVE WKS-ENCB           TO LINEA.
            WRITE LINEA AFTER 1.
       
@@ -258,7 +354,11 @@
            MOVE WKS-DET1 TO LINEA
            WRITE LINEA AFTER 1
            ADD 1 TO WKS-TOTAL-CLI.
-           
+           ADD 1 TO WKS-TOTAL-CLI-GRAL.
+
+           PERFORM 2550-ESCRIBE-CSV.
+           PERFORM 2560-ACUM-RESUMEN.
+
            ADD ANUA-S                TO WKS-TOTAL-ANUA.
            ADD ANUA-S                TO WKS-ANUALIS.
            ADD ANUA-S                TO WKS-ANUASP.
@@ -268,6 +368,57 @@
                
            
                
+       2550-ESCRIBE-CSV.
+           MOVE ID-CLIENTE-S       TO WKS-ID-CSV.
+           MOVE ANUA-S             TO WKS-ANUA-CSV.
+
+           STRING "DET,"          DELIMITED BY SIZE
+                  WKS-ID-CSV      DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  NOM-CLI-S       DELIMITED BY "  "
+                  ","             DELIMITED BY SIZE
+                  NOM-TAR-S       DELIMITED BY "  "
+                  ","             DELIMITED BY SIZE
+                  FEC-ING-S       DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WKS-ANUA-CSV    DELIMITED BY SIZE
+                  INTO LINEA-CSV.
+
+           WRITE LINEA-CSV.
+
+       2560-ACUM-RESUMEN.
+           MOVE "N" TO WKS-SUM-NEW-TIPO.
+
+           IF NOM-TAR-S NOT = WKS-SUM-CHANGE-NT
+               IF WKS-SUM-NUM-TAR < WKS-SUM-MAX-TAR
+                   ADD 1 TO WKS-SUM-NUM-TAR
+                   MOVE WKS-SUM-NUM-TAR TO WKS-SUM-TI
+                   MOVE NOM-TAR-S TO T-SUM-TAR (WKS-SUM-TI)
+                   MOVE ZERO TO T-SUM-NUM-ANIO (WKS-SUM-TI)
+                   MOVE NOM-TAR-S TO WKS-SUM-CHANGE-NT
+                   MOVE "S" TO WKS-SUM-NEW-TIPO
+               ELSE
+                   DISPLAY "TABLA DE RESUMEN LLENA, SE OMITE TIPO "
+                       NOM-TAR-S.
+
+           IF WKS-SUM-NUM-TAR > 0
+               IF WKS-SUM-NEW-TIPO = "S"
+                       OR WKS-ASPLIT NOT = WKS-SUM-CUTANO
+                   IF T-SUM-NUM-ANIO (WKS-SUM-TI) < WKS-SUM-MAX-ANIO
+                       ADD 1 TO T-SUM-NUM-ANIO (WKS-SUM-TI)
+                       MOVE T-SUM-NUM-ANIO (WKS-SUM-TI)
+                           TO WKS-SUM-AI
+                       MOVE WKS-ASPLIT
+                           TO T-SUM-ANO (WKS-SUM-TI WKS-SUM-AI)
+                       MOVE WKS-ASPLIT TO WKS-SUM-CUTANO
+                   ELSE
+                       DISPLAY "TABLA DE RESUMEN LLENA, SE OMITE ANO "
+                           WKS-ASPLIT.
+
+           IF WKS-SUM-NUM-TAR > 0
+               ADD 1      TO T-SUM-CANT (WKS-SUM-TI WKS-SUM-AI)
+               ADD ANUA-S TO T-SUM-MTO  (WKS-SUM-TI WKS-SUM-AI).
+
        2520-ESCRIBE-DATE-ANUA.
            IF WKS-NUM-PAGA = 0
                NEXT SENTENCE
@@ -281,15 +432,70 @@
                
        
        2700-FIN.
-       
+
            PERFORM 2720-GENERA-PIE.
-           
+
            MOVE WKS-ANUALIS TO WKS-TOANS.
            MOVE WKS-TOTAS TO LINEA.
            WRITE LINEA AFTER 2.
-       
+
+           PERFORM 2600-IMPRIME-RESUMEN.
+
+           MOVE WKS-TOTAL-CLI-GRAL TO WKS-TRL-REGS.
+           MOVE WKS-ANUALIS        TO WKS-TRL-MONTO.
+           MOVE WKS-TRAILER        TO LINEA.
+           WRITE LINEA AFTER 2.
+
+           STRING "TOT,"           DELIMITED BY SIZE
+                  WKS-TOTAL-CLI-GRAL DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  WKS-ANUALIS       DELIMITED BY SIZE
+                  INTO LINEA-CSV.
+           WRITE LINEA-CSV.
+
            CLOSE REP-STARF.
-           
+           CLOSE ARC-CSV.
+
+       2600-IMPRIME-RESUMEN.
+           IF WKS-SUM-NUM-TAR > 0
+               MOVE SPACES        TO LINEA
+               MOVE WKS-RES-ENC   TO LINEA
+               WRITE LINEA AFTER PAGE
+
+               PERFORM 2610-RESUMEN-TIPO
+                   VARYING WKS-SUM-TI FROM 1 BY 1
+                   UNTIL WKS-SUM-TI > WKS-SUM-NUM-TAR.
+
+       2610-RESUMEN-TIPO.
+           MOVE T-SUM-TAR (WKS-SUM-TI) TO WKS-RES-TAR-N.
+           MOVE WKS-RES-TAR TO LINEA.
+           WRITE LINEA AFTER 2.
+
+           PERFORM 2620-RESUMEN-ANIO
+               VARYING WKS-SUM-AI FROM 1 BY 1
+               UNTIL WKS-SUM-AI > T-SUM-NUM-ANIO (WKS-SUM-TI).
+
+       2620-RESUMEN-ANIO.
+           MOVE T-SUM-ANO  (WKS-SUM-TI WKS-SUM-AI) TO WKS-RES-ANO.
+           MOVE T-SUM-CANT (WKS-SUM-TI WKS-SUM-AI) TO WKS-RES-CANT.
+           MOVE T-SUM-MTO  (WKS-SUM-TI WKS-SUM-AI) TO WKS-RES-MTO.
+           MOVE WKS-RES-DET TO LINEA.
+           WRITE LINEA AFTER 1.
+
+           PERFORM 2625-ESCRIBE-CSV-RESUMEN.
+
+       2625-ESCRIBE-CSV-RESUMEN.
+           STRING "SUM,"                            DELIMITED BY SIZE
+                  T-SUM-TAR (WKS-SUM-TI)             DELIMITED BY "  "
+                  ","                                DELIMITED BY SIZE
+                  T-SUM-ANO (WKS-SUM-TI WKS-SUM-AI)  DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  T-SUM-CANT (WKS-SUM-TI WKS-SUM-AI) DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  T-SUM-MTO (WKS-SUM-TI WKS-SUM-AI)  DELIMITED BY SIZE
+                  INTO LINEA-CSV.
+           WRITE LINEA-CSV.
+
        2720-GENERA-PIE.
            IF WKS-NUM-PAGA = 0
                NEXT SENTENCE
