@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE-TAR.
+      *    Corrida nocturna que encadena, en un solo job, todos los
+      *    reportes de tarjetas que antes se corrian por separado:
+      *    altas, orden por tipo de tarjeta, orden por anualidad y
+      *    fecha de alta.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Parametros para las corridas desatendidas de SORT-PRO y
+      *    SORT-ANU: al no haber captura en pantalla, se les pasa un
+      *    valor por omision que equivale a "todo el catalogo".
+       01 WKS-PARM-TIPO      PIC X(20) VALUE "TODOS".
+       01 WKS-PARM-FECHAS    PIC X(17) VALUE "19000101 99991231".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           DISPLAY SPACES ERASE.
+           DISPLAY "CORRIDA NOCTURNA DE REPORTES DE TARJETAS".
+
+       2000-PROCESO.
+           DISPLAY "GENERANDO REPORTE DE ALTAS DE TARJETA...".
+           CALL "ALTTARJE".
+
+           DISPLAY "GENERANDO REPORTE ORDENADO POR TIPO DE TARJETA...".
+           DISPLAY "LOTE_TAR_TIPO"   UPON ENVIRONMENT-NAME.
+           DISPLAY WKS-PARM-TIPO     UPON ENVIRONMENT-VALUE.
+           CALL "SORT-PRO".
+
+           DISPLAY "GENERANDO ARCHIVO ORDENADO POR ANUALIDAD...".
+           DISPLAY "LOTE_TAR_FECHAS" UPON ENVIRONMENT-NAME.
+           DISPLAY WKS-PARM-FECHAS   UPON ENVIRONMENT-VALUE.
+           CALL "SORT-ANU".
+
+           DISPLAY "GENERANDO REPORTE DE INICIO DE TARJETA...".
+           CALL "STAR-FEC".
+
+       3000-FIN.
+           DISPLAY "CORRIDA NOCTURNA DE TARJETAS TERMINADA.".
