@@ -3,7 +3,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
+      *    CLIENTES es indexado por ID-CLIENTE (igual que ARC-CAT en
+      *    PROY-NOM) para permitir buscar un cliente en concreto sin
+      *    tener que barrer el archivo completo; este programa sigue
+      *    leyendolo en secuencia como siempre.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE.
            SELECT REP-TAC ASSIGN TO PRINTER.
        DATA DIVISION.
        FILE SECTION.
@@ -15,49 +22,54 @@
            03 NOM-TAR    PIC X(20).
            03 ANUA       PIC 9(05)V99.
            03 FEC-ING    PIC 9(08).
+      *    Activo/inactivo; agregado para el mantenimiento de
+      *    clientes (MANT-CLI). Los clientes existentes sin este
+      *    byte se asumen activos.
+           03 ESTATUS-CLI PIC 9.
+               88 CLIENTE-ACTIVO VALUE 1.
        
        FD REP-TAC.
        01 LINEA          PIC X(132).
        
        WORKING-STORAGE SECTION.
       *-----------TABLAS----------------*
-       01 WKS-MESES.
-           03 FILLER    PIC X(12) VALUE "ENERO     01".
-           03 FILLER    PIC X(12) VALUE "FEBRERO   02".
-           03 FILLER    PIC X(12) VALUE "MARZO     03".
-           03 FILLER    PIC X(12) VALUE "ABRIL     04".
-           03 FILLER    PIC X(12) VALUE "MAYO      05".
-           03 FILLER    PIC X(12) VALUE "JUNIO     06".
-           03 FILLER    PIC X(12) VALUE "JULIO     07".
-           03 FILLER    PIC X(12) VALUE "AGOSTO    08".
-           03 FILLER    PIC X(12) VALUE "SEPTIEMBRE09".
-           03 FILLER    PIC X(12) VALUE "OCTUBRE   10".
-           03 FILLER    PIC X(12) VALUE "NOVIEMBRE 11".
-           03 FILLER    PIC X(12) VALUE "DICIEMBRE 12".
-       
-       01 T-MESES REDEFINES WKS-MESES.
-           03 T-MESE OCCURS 12 TIMES.
-               05 T-MES PIC X(10).
-               05 T-NME PIC 99.
-               
-       01 WKS-ANIOS.
-           03 FILLER    PIC 9999 VALUE 2020.
-           03 FILLER    PIC 9999 VALUE 2021.
-           03 FILLER    PIC 9999 VALUE 2022.
-           03 FILLER    PIC 9999 VALUE 2023.
-           
-       01 T-ANIOS REDEFINES WKS-ANIOS.
-           03 T-ANIO OCCURS 4 TIMES.
-               05 T-AN PIC 9999.
-           
+           COPY MESES.
+
+      *    El numero de anos que caben en T-ANIOS/T-CLIENTES ya no esta
+      *    fijo en 2020-2023: WKS-NUM-ANIOS crece solo segun los anos
+      *    que realmente traiga FEC-ING, hasta el limite WKS-MAX-ANIOS.
+       01 WKS-MAX-ANIOS      PIC 99 VALUE 20.
+       01 WKS-NUM-ANIOS      PIC 99 VALUE ZERO.
+       01 WKS-YR-IDX         PIC 99.
+
+      *    Insercion ordenada de T-ANIO/T-ANO por ano ascendente, para
+      *    que los bloques de ano se impriman en orden calendario sin
+      *    importar el orden en que CLIENTES trae los registros.
+       01 WKS-INS-POS        PIC 99.
+       01 WKS-POS-ENCONTRADA PIC 9 VALUE ZERO.
+       01 WKS-DESPL          PIC 99.
+       01 WKS-DESPL2         PIC 99.
+
+       01 T-ANIOS.
+           03 T-ANIO OCCURS 1 TO 20 TIMES DEPENDING ON WKS-NUM-ANIOS
+                      PIC 9999.
+
+      *    El numero de tipos de tarjeta que caben tampoco esta fijo en
+      *    3: WKS-NUM-TAR crece segun los NOM-TAR que traiga CLIENTES,
+      *    hasta el limite WKS-MAX-TAR, igual que WKS-NUM-ANIOS arriba.
+       01 WKS-MAX-TAR        PIC 99 VALUE 10.
+       01 WKS-NUM-TAR        PIC 99 VALUE ZERO.
+       01 WKS-TAR-IDX        PIC 99.
+
        01 T-TARJETAS.
-           03 T-TAR OCCURS 3 TIMES PIC X(20).
-           
+           03 T-TAR OCCURS 10 TIMES PIC X(20).
+
        01 T-CLIENTES.
-           03 T-ANO OCCURS 4 TIMES.
-               04 T-TIPO OCCURS 3 TIMES.
+           03 T-ANO OCCURS 1 TO 20 TIMES DEPENDING ON WKS-NUM-ANIOS.
+               04 T-TIPO OCCURS 10 TIMES.
                    05 T-MON OCCURS 12 TIMES.
-                       07 T-CLTS PIC 99.
+                       07 T-CLTS   PIC 99.
+                       07 T-ANUMES PIC 9(07)V99.
       
       
       *-----------VARIABLES-------------*
@@ -73,9 +85,13 @@
        77 WKS-ESPERA         PIC X.
        
        01 WKS-CTAR1          PIC 99.
-       01 WKS-CTAR2          PIC 99.
-       01 WKS-CTAR3          PIC 99.
-       
+       01 WKS-CTO1           PIC 999.
+       01 WKS-CTOTAL-ANIO    PIC 9999.
+
+       01 WKS-ANU1           PIC 9(07)V99.
+       01 WKS-ATO1           PIC 9(07)V99.
+       01 WKS-ATOTAL-ANIO    PIC 9(07)V99.
+
        01 WKS-SPLITFE.
            03 WKS-SANO       PIC 9999.
            03 WKS-SMES       PIC 99.
@@ -90,16 +106,18 @@
       
        01 WKS-ENCB.
            03 FILLER         PIC X(43) VALUE SPACES.
-           03 FILLER         PIC X(20)
-                   VALUE "FECHA DE PROCESO: 20".
-           03 WKS-ANO        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-MES        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-DIA        PIC 99.
+           03 FILLER         PIC X(19)
+                   VALUE "FECHA DE PROCESO: ".
+           03 WKS-ENCB-FECHA PIC X(30).
       *     03 FILLER         PIC X(38) VALUE SPACES.
       *     03 FILLER         PIC X(07) VALUE "PAG. : ".
       *     03 WKS-NUM-PAGA   PIC 9(02).
+
+      *    Fecha larga del encabezado, formateada por FEC-FOR a partir
+      *    de la fecha del sistema (con el mismo "20" fijo de siglo
+      *    que ya usaba este encabezado).
+       01 WKS-LK-FECHA        PIC 9(08).
+       01 WKS-LK-STATUS       PIC 9.
       
        01 WKS-ENCA.
            03 FILLER         PIC X(20) VALUE SPACES.
@@ -107,46 +125,71 @@
                VALUE "RESUMEN DE MESES DE ALTA DEL ANO ".
            03 WKS-CUANO      PIC 9999.
            
+      *    Con un numero arbitrario de tipos de tarjeta ya no caben en
+      *    columnas lado a lado: cada tipo de tarjeta imprime su propio
+      *    bloque de 12 meses (igual que STAR-FEC desglosa por NOM-TAR).
+       01 WKS-ENCD.
+           03 FILLER         PIC X(14) VALUE SPACES.
+           03 FILLER         PIC X(16) VALUE "TIPO DE TARJETA:".
+           03 WKS-ENCD-TAR   PIC X(20).
+
        01 WKS-ENCC.
            03 FILLER         PIC X(14) VALUE SPACES.
-           03 WKS-TTAR1      PIC X(07).       
-           03 FILLER         PIC X(11) VALUE SPACES.
-           03 WKS-TTAR2      PIC X(07).
-           03 FILLER         PIC X(11) VALUE SPACES.
-           03 WKS-TTAR3      PIC X(07).
-           03 FILLER         PIC X(11) VALUE SPACES.
-           03 FILLER         PIC X(05) VALUE "TOTAL".
-           
+           03 FILLER         PIC X(04) VALUE "MES".
+           03 FILLER         PIC X(15) VALUE SPACES.
+           03 FILLER         PIC X(08) VALUE "CLIENTES".
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE "ANUALIDAD".
+
        01 WKS-DETALLE.
+           03 FILLER         PIC X(14) VALUE SPACES.
            03 WKS-MESDE      PIC X(10).
-           03 FILLER         PIC X(06) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE SPACES.
            03 WKS-CTARF1     PIC Z9.
-           03 FILLER         PIC X(16) VALUE SPACES.
-           03 WKS-CTARF2     PIC Z9.
-           03 FILLER         PIC X(16) VALUE SPACES.
-           03 WKS-CTARF3     PIC Z9.
-           03 FILLER         PIC X(15) VALUE SPACES.
-           03 WKS-CTOTAL     PIC 99.
-           
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 WKS-ANUAF1     PIC $$$$,$$9.99.
+
        01 WKS-PIE.
+           03 FILLER         PIC X(14) VALUE SPACES.
            03 FILLER         PIC X(10) VALUE "TOTAL:".
-           03 FILLER         PIC X(06) VALUE SPACES.
-           03 WKS-CTO1       PIC 99.
-           03 FILLER         PIC X(16) VALUE SPACES.
-           03 WKS-CTO2       PIC 99.
-           03 FILLER         PIC X(16) VALUE SPACES.
-           03 WKS-CTO3       PIC 99.
-           03 FILLER         PIC X(15) VALUE SPACES.
-           03 WKS-CTOTALF    PIC 99.
-       
+           03 FILLER         PIC X(09) VALUE SPACES.
+           03 WKS-CTOTALF    PIC ZZ9.
+           03 FILLER         PIC X(08) VALUE SPACES.
+           03 WKS-ATOFTOT    PIC $$$$,$$9.99.
+
+       01 WKS-PIE-ANIO.
+           03 FILLER         PIC X(14) VALUE SPACES.
+           03 FILLER         PIC X(14) VALUE "TOTAL DEL ANO ".
+           03 WKS-PIE-ANO    PIC 9999.
+           03 FILLER         PIC X(02) VALUE ": ".
+           03 WKS-CTOTALA    PIC ZZ9.
+           03 FILLER         PIC X(08) VALUE SPACES.
+           03 WKS-ATOFTOTA   PIC $$$$,$$9.99.
+
        01 WKS-LINEA-SOL      PIC X(73).
-           
+
+      *    Trailer de control al final del reporte: total de
+      *    registros (altas de cliente contadas) y suma de anualidad
+      *    de todo lo impreso, para que quien reciba el reporte pueda
+      *    checar que no llego truncado.
+       01 WKS-GRAN-TOT-CLI   PIC 9(06) VALUE ZERO.
+       01 WKS-GRAN-TOT-ANU   PIC 9(09)V99 VALUE ZERO.
+
+       01 WKS-TRAILER.
+           03 FILLER          PIC X(14) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE "**** CONTROL: ".
+           03 WKS-TRL-REGS    PIC ZZZ,ZZ9.
+           03 FILLER          PIC X(11) VALUE " REGISTROS ".
+           03 FILLER          PIC X(07) VALUE "MONTO: ".
+           03 WKS-TRL-MONTO   PIC $$$,$$$,$$9.99.
+           03 FILLER          PIC X(05) VALUE " ****".
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
-           STOP RUN.
+           GOBACK.
        
        1000-INICIO.
            DISPLAY SPACES ERASE.
@@ -158,109 +201,204 @@
            AT END MOVE 1 TO WKS-FIN.
        
        2000-PROCESO.
+
+           IF WKS-FIN = 1
+               DISPLAY "NO HAY CLIENTES EN EL ARCHIVO, NO SE GENERA "
+                   "REPORTE"
+           ELSE
+               PERFORM 2100-LEER-CARGAR UNTIL WKS-FIN = 1
+               PERFORM 2200-GENERA-REPORTE.
        
-           PERFORM 2100-LEER-CARGAR UNTIL WKS-FIN = 1.
-       
-           PERFORM 2200-GENERA-REPORTE.
-       
+      *    Un cliente dado de baja (MANT-CLI, opcion BAJA) ya no debe
+      *    seguir contandose en el resumen de altas del ano.
        2100-LEER-CARGAR.
-           MOVE FEC-ING TO WKS-SPLITFE.
-       
-           PERFORM 2120-LLENA-TABLA 
-               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > 4
-               AFTER WKS-J FROM 1 BY 1 UNTIL WKS-J > 3
-               AFTER WKS-K FROM 1 BY 1 UNTIL WKS-K > 12.
-               
+           IF CLIENTE-ACTIVO
+               MOVE FEC-ING TO WKS-SPLITFE
+
+               PERFORM 2110-BUSCA-ANIO
+               PERFORM 2124-BUSCA-TAR
+
+               IF WKS-YR-IDX NOT = ZERO AND WKS-TAR-IDX NOT = ZERO
+                   PERFORM 2120-LLENA-TABLA
+                       VARYING WKS-K FROM 1 BY 1 UNTIL WKS-K > 12.
+
            READ CLIENTES
            AT END MOVE 1 TO WKS-FIN.
-           
+
+       2110-BUSCA-ANIO.
+           MOVE ZERO TO WKS-YR-IDX.
+
+           PERFORM 2112-COMPARA-ANIO
+               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > WKS-NUM-ANIOS.
+
+           IF WKS-YR-IDX = ZERO
+               PERFORM 2114-AGREGA-ANIO.
+
+       2112-COMPARA-ANIO.
+           IF T-ANIO (WKS-I) = WKS-SANO
+               MOVE WKS-I TO WKS-YR-IDX
+               ADD 30 TO WKS-I.
+
+      *    Inserta el ano nuevo en su posicion ascendente dentro de
+      *    T-ANIO, recorriendo hacia abajo los anos mayores (con todo
+      *    su bloque T-ANO de tipos y meses) para abrirle espacio.
+       2114-AGREGA-ANIO.
+           IF WKS-NUM-ANIOS < WKS-MAX-ANIOS
+               PERFORM 2116-BUSCA-POSICION
+               ADD 1 TO WKS-NUM-ANIOS
+               PERFORM 2118-DESPLAZA-ANIO
+                   VARYING WKS-DESPL FROM WKS-NUM-ANIOS BY -1
+                   UNTIL WKS-DESPL <= WKS-INS-POS
+               MOVE WKS-SANO TO T-ANIO (WKS-INS-POS)
+               INITIALIZE T-ANO (WKS-INS-POS)
+               MOVE WKS-INS-POS TO WKS-YR-IDX
+           ELSE
+               DISPLAY "TABLA DE ANOS LLENA, SE OMITE CLIENTE "
+                   ID-CLIENTE.
+
+      *    Busca la primera posicion ocupada con un ano mayor al que
+      *    se esta agregando; si no hay ninguno, el ano nuevo va al
+      *    final de la tabla.
+       2116-BUSCA-POSICION.
+           MOVE ZERO TO WKS-POS-ENCONTRADA.
+           PERFORM 2117-COMPARA-POS
+               VARYING WKS-DESPL2 FROM 1 BY 1
+               UNTIL WKS-DESPL2 > WKS-NUM-ANIOS
+                   OR WKS-POS-ENCONTRADA = 1.
+           IF WKS-POS-ENCONTRADA = 0
+               COMPUTE WKS-INS-POS = WKS-NUM-ANIOS + 1.
+
+       2117-COMPARA-POS.
+           IF T-ANIO (WKS-DESPL2) > WKS-SANO
+               MOVE WKS-DESPL2 TO WKS-INS-POS
+               MOVE 1          TO WKS-POS-ENCONTRADA.
+
+       2118-DESPLAZA-ANIO.
+           MOVE T-ANIO (WKS-DESPL - 1) TO T-ANIO (WKS-DESPL).
+           MOVE T-ANO  (WKS-DESPL - 1) TO T-ANO  (WKS-DESPL).
+
+       2124-BUSCA-TAR.
+           MOVE ZERO TO WKS-TAR-IDX.
+
+           PERFORM 2126-COMPARA-TAR
+               VARYING WKS-J FROM 1 BY 1 UNTIL WKS-J > WKS-NUM-TAR.
+
+           IF WKS-TAR-IDX = ZERO
+               PERFORM 2128-AGREGA-TAR.
+
+       2126-COMPARA-TAR.
+           IF T-TAR (WKS-J) = NOM-TAR
+               MOVE WKS-J TO WKS-TAR-IDX
+               ADD 15 TO WKS-J.
+
+       2128-AGREGA-TAR.
+           IF WKS-NUM-TAR < WKS-MAX-TAR
+               ADD 1 TO WKS-NUM-TAR
+               MOVE NOM-TAR TO T-TAR (WKS-NUM-TAR)
+               MOVE WKS-NUM-TAR TO WKS-TAR-IDX
+           ELSE
+               DISPLAY "TABLA DE TARJETAS LLENA, SE OMITE CLIENTE "
+                   ID-CLIENTE.
+
        2120-LLENA-TABLA.
-           IF T-TAR (WKS-J) = SPACES AND T-AN (WKS-I) = WKS-SANO
-      *           DISPLAY WKS-I WKS-J WKS-K NOM-TAR
-      *           ACCEPT WKS-ESPERA
-               MOVE NOM-TAR TO T-TAR (WKS-J)
-               ADD 1 TO T-CLTS (WKS-I WKS-J WKS-K)
-               ADD 15 TO WKS-I WKS-J WKS-K.
-           
-           IF T-TAR (WKS-J) = NOM-TAR AND T-NME (WKS-K) = WKS-SMES
-               AND T-AN (WKS-I) = WKS-SANO
-               ADD 1 TO T-CLTS (WKS-I WKS-J WKS-K).
-       
+           IF WKS-K = WKS-SMES
+               ADD 1 TO T-CLTS (WKS-YR-IDX WKS-TAR-IDX WKS-K)
+               ADD ANUA TO T-ANUMES (WKS-YR-IDX WKS-TAR-IDX WKS-K)
+               ADD 15 TO WKS-K.
+
        2200-GENERA-REPORTE.
-           PERFORM 2220-INICIO.
-           
            PERFORM 2250-PROCESO
-               VARYING WKS-L FROM 1 BY 1 UNTIL WKS-L > 4.
-               
-           PERFORM 2270-FIN.
-           
-       2220-INICIO.
-           MOVE 1 TO WKS-M WKS-N.
-       
+               VARYING WKS-L FROM 1 BY 1 UNTIL WKS-L > WKS-NUM-ANIOS.
+
        2250-PROCESO.
-           INITIALIZE WKS-CTO1
-                      WKS-CTO2
-                      WKS-CTO3.
-           
-           PERFORM 2252-ENCABEZADO.
-           
-           PERFORM 2253-ESCRIBE-DETALLE
-               VARYING WKS-N FROM 1 BY 1 UNTIL WKS-N > 12.
-               
-           PERFORM 2257-GENERA-PIE.
-       
-       2252-ENCABEZADO.
+           INITIALIZE WKS-CTOTAL-ANIO
+                      WKS-ATOTAL-ANIO.
+
+           MOVE T-ANIO (WKS-L) TO WKS-CUANO.
+           PERFORM 2251-ENCABEZADO-ANIO.
+
+           PERFORM 2252-PROCESA-TARJETA
+               VARYING WKS-M FROM 1 BY 1 UNTIL WKS-M > WKS-NUM-TAR.
+
+           PERFORM 2258-GENERA-PIE-ANIO.
+
+       2251-ENCABEZADO-ANIO.
            ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY       TO WKS-ENCB.
+           STRING "20" DELIMITED BY SIZE
+                  WKS-HOY   DELIMITED BY SIZE
+                  INTO WKS-LK-FECHA.
+           CALL "FEC-FOR" USING WKS-LK-FECHA WKS-ENCB-FECHA
+                                 WKS-LK-STATUS.
            MOVE WKS-ENCB TO LINEA.
            WRITE LINEA AFTER PAGE.
-           
-           MOVE T-AN (WKS-L) TO WKS-CUANO.
+
            MOVE WKS-ENCA TO LINEA.
            WRITE LINEA AFTER 1.
-           
-           MOVE T-TAR (1) TO WKS-TTAR1.
-           MOVE T-TAR (2) TO WKS-TTAR2.
-           MOVE T-TAR (3) TO WKS-TTAR3.
-           MOVE WKS-ENCC TO LINEA.
+
+       2252-PROCESA-TARJETA.
+           INITIALIZE WKS-CTO1
+                      WKS-ATO1.
+
+           MOVE T-TAR (WKS-M) TO WKS-ENCD-TAR.
+           MOVE WKS-ENCD TO LINEA.
            WRITE LINEA AFTER 2.
-           
-               
+
+           MOVE WKS-ENCC TO LINEA.
+           WRITE LINEA AFTER 1.
+
+           PERFORM 2253-ESCRIBE-DETALLE
+               VARYING WKS-N FROM 1 BY 1 UNTIL WKS-N > 12.
+
+           PERFORM 2257-GENERA-PIE.
+
        2253-ESCRIBE-DETALLE.
            MOVE T-MES (WKS-N) TO WKS-MESDE.
-           
-           MOVE T-CLTS (WKS-L 1 WKS-N) TO WKS-CTAR1.
-           MOVE T-CLTS (WKS-L 2 WKS-N) TO WKS-CTAR2.
-           MOVE T-CLTS (WKS-L 3 WKS-N) TO WKS-CTAR3.
-           
+
+           MOVE T-CLTS (WKS-L WKS-M WKS-N) TO WKS-CTAR1.
            MOVE WKS-CTAR1 TO WKS-CTARF1.
-           MOVE WKS-CTAR2 TO WKS-CTARF2.
-           MOVE WKS-CTAR3 TO WKS-CTARF3.
-           
            ADD WKS-CTAR1 TO WKS-CTO1.
-           ADD WKS-CTAR2 TO WKS-CTO2.
-           ADD WKS-CTAR3 TO WKS-CTO3.
-           
-           ADD WKS-CTAR1 WKS-CTAR2 TO WKS-CTAR3 GIVING WKS-CTOTAL.
-           
+
+           MOVE T-ANUMES (WKS-L WKS-M WKS-N) TO WKS-ANU1.
+           MOVE WKS-ANU1 TO WKS-ANUAF1.
+           ADD WKS-ANU1 TO WKS-ATO1.
+
            MOVE WKS-DETALLE TO LINEA.
            WRITE LINEA AFTER 1.
-           
+
        2257-GENERA-PIE.
-       
            MOVE ALL "-" TO WKS-LINEA-SOL.
            MOVE WKS-LINEA-SOL TO LINEA.
            WRITE LINEA AFTER 1.
-       
-           ADD WKS-CTO1 WKS-CTO2 TO WKS-CTO3 GIVING WKS-CTOTALF.
+
+           MOVE WKS-CTO1 TO WKS-CTOTALF.
+           MOVE WKS-ATO1 TO WKS-ATOFTOT.
            MOVE WKS-PIE TO LINEA.
            WRITE LINEA AFTER 1.
-       
-       2270-FIN.
-       
-       
+
+           ADD WKS-CTO1 TO WKS-CTOTAL-ANIO.
+           ADD WKS-ATO1 TO WKS-ATOTAL-ANIO.
+
+       2258-GENERA-PIE-ANIO.
+           MOVE ALL "=" TO WKS-LINEA-SOL.
+           MOVE WKS-LINEA-SOL TO LINEA.
+           WRITE LINEA AFTER 2.
+
+           MOVE T-ANIO (WKS-L)    TO WKS-PIE-ANO.
+           MOVE WKS-CTOTAL-ANIO   TO WKS-CTOTALA.
+           MOVE WKS-ATOTAL-ANIO   TO WKS-ATOFTOTA.
+           MOVE WKS-PIE-ANIO TO LINEA.
+           WRITE LINEA AFTER 1.
+
+           ADD WKS-CTOTAL-ANIO TO WKS-GRAN-TOT-CLI.
+           ADD WKS-ATOTAL-ANIO TO WKS-GRAN-TOT-ANU.
+
        3000-FIN.
-       
-       
+
+           IF WKS-NUM-ANIOS > ZERO
+               MOVE WKS-GRAN-TOT-CLI TO WKS-TRL-REGS
+               MOVE WKS-GRAN-TOT-ANU TO WKS-TRL-MONTO
+               MOVE WKS-TRAILER TO LINEA
+               WRITE LINEA AFTER 2.
+
            CLOSE CLIENTES.
            CLOSE REP-TAC.
\ No newline at end of file
