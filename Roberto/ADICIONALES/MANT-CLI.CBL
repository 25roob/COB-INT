@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANT-CLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Unico programa que abre CLIENTES para escritura: alta de
+      *    clientes nuevos, cambio de CLA-TAR/ANUA/FEC-ING y baja
+      *    (inactivacion) de un cliente existente. ACCESS DYNAMIC para
+      *    poder ir directo a un ID-CLIENTE en vez de barrer el
+      *    archivo, aprovechando la llave que ya trae CLIENTES.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CLIENTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLI.
+           03 ID-CLIENTE PIC 9(03).
+           03 NOM-CLI    PIC X(30).
+           03 CLA-TAR    PIC 9.
+           03 NOM-TAR    PIC X(20).
+           03 ANUA       PIC 9(05)V99.
+           03 FEC-ING    PIC 9(08).
+      *    Activo/inactivo; 1 = activo, 0 = dado de baja.
+           03 ESTATUS-CLI PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-OPCION       PIC 9.
+       01 WKS-FIN          PIC X VALUE "N".
+           88 WKS-TERMINA       VALUE "S".
+       01 WKS-OK           PIC X.
+           88 CLIENTE-OK        VALUE "S".
+
+       01 WKS-ID-BUSCA      PIC 9(03).
+       01 WKS-NUEVA-CLA     PIC 9.
+       01 WKS-NUEVA-FEC     PIC 9(08).
+
+       01 WKS-SPLIT-FECHA.
+           03 WKS-SPLIT-ANO  PIC 9999.
+           03 WKS-SPLIT-MES  PIC 99.
+           03 WKS-SPLIT-DIA  PIC 99.
+
+      *    Usados al llamar a LINK-CAT para llenar NOM-TAR/ANUA a
+      *    partir de la clave de tarjeta capturada.
+       01 WKS-LK-STATUS    PIC 9.
+
+      *    Nombre y apellidos capturados por separado para NOM-FOR,
+      *    en vez de un solo campo de texto libre.
+       01 WKS-NOMBRE       PIC X(15).
+       01 WKS-APE-PAT      PIC X(15).
+       01 WKS-APE-MAT      PIC X(15).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-TERMINA.
+           PERFORM 3000-FIN.
+           GOBACK.
+
+       1000-INICIO.
+           DISPLAY SPACES ERASE.
+           OPEN I-O CLIENTES.
+
+       2000-PROCESO.
+           DISPLAY SPACES ERASE.
+           DISPLAY "MANTENIMIENTO DE CLIENTES" LINE 01 POSITION 28.
+           DISPLAY "1. ALTA DE CLIENTE"        LINE 03 POSITION 10.
+           DISPLAY "2. CAMBIO DE CLIENTE"      LINE 04 POSITION 10.
+           DISPLAY "3. BAJA DE CLIENTE"        LINE 05 POSITION 10.
+           DISPLAY "4. TERMINAR"               LINE 06 POSITION 10.
+           DISPLAY "OPCION: "                  LINE 08 POSITION 10.
+           ACCEPT WKS-OPCION                   LINE 08 POSITION 19.
+
+           EVALUATE WKS-OPCION
+               WHEN 1
+                   PERFORM 2100-ALTA
+               WHEN 2
+                   PERFORM 2200-CAMBIO
+               WHEN 3
+                   PERFORM 2300-BAJA
+               WHEN 4
+                   MOVE "S" TO WKS-FIN
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA" LINE 10 POSITION 10
+           END-EVALUATE.
+
+      *-------------------ALTA-------------------------------------*
+       2100-ALTA.
+           MOVE "S" TO WKS-OK.
+
+           DISPLAY "ID DE CLIENTE (999): " LINE 10 POSITION 10.
+           ACCEPT ID-CLIENTE                LINE 10 POSITION 32.
+
+           READ CLIENTES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WKS-OK
+                   DISPLAY "YA EXISTE UN CLIENTE CON ESE ID"
+                       LINE 12 POSITION 10.
+
+           IF CLIENTE-OK
+               PERFORM 2110-CAPTURA-DATOS.
+
+           IF CLIENTE-OK
+               MOVE 1 TO ESTATUS-CLI
+               WRITE REG-CLI
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO GRABAR EL CLIENTE"
+                           LINE 17 POSITION 10.
+
+           DISPLAY "TECLA ENTER PARA CONTINUAR..." LINE 20 POSITION 10.
+           ACCEPT WKS-OK LINE 20 POSITION 45.
+
+       2110-CAPTURA-DATOS.
+           DISPLAY "NOMBRE(S): "            LINE 11 POSITION 10.
+           ACCEPT WKS-NOMBRE                  LINE 11 POSITION 25.
+           DISPLAY "APELLIDO PATERNO: "     LINE 12 POSITION 10.
+           ACCEPT WKS-APE-PAT                 LINE 12 POSITION 30.
+           DISPLAY "APELLIDO MATERNO: "     LINE 13 POSITION 10.
+           ACCEPT WKS-APE-MAT                 LINE 13 POSITION 30.
+
+           CALL "NOM-FOR" USING WKS-NOMBRE WKS-APE-PAT WKS-APE-MAT
+                                 NOM-CLI.
+
+           IF WKS-NOMBRE = SPACES OR WKS-APE-PAT = SPACES
+               MOVE "N" TO WKS-OK
+               DISPLAY "NOMBRE Y APELLIDO PATERNO SON OBLIGATORIOS"
+                   LINE 17 POSITION 10
+           ELSE
+               DISPLAY "CLAVE DE TARJETA: "     LINE 14 POSITION 10
+               ACCEPT CLA-TAR                     LINE 14 POSITION 32
+               DISPLAY "FECHA DE INGRESO (YYYYMMDD): "
+                   LINE 15 POSITION 10
+               ACCEPT FEC-ING                     LINE 15 POSITION 42
+               PERFORM 2400-VALIDA-FECHA
+               PERFORM 2120-BUSCA-TARIFA.
+
+      *    NOM-TAR y ANUA del cliente se toman del catalogo vigente a
+      *    su FEC-ING, igual que hace cualquier reporte que recalcule
+      *    anualidad a partir de CLA-TAR - un cliente nuevo no debe
+      *    quedar con esos campos capturados a mano.
+       2120-BUSCA-TARIFA.
+           IF CLIENTE-OK
+               CALL "LINK-CAT" USING REG-CLI WKS-LK-STATUS
+               IF WKS-LK-STATUS = 1
+                   MOVE "N" TO WKS-OK
+                   DISPLAY "CLAVE DE TARJETA NO EXISTE EN EL CATALOGO"
+                       LINE 17 POSITION 10.
+
+       2400-VALIDA-FECHA.
+           MOVE FEC-ING TO WKS-SPLIT-FECHA.
+           IF WKS-SPLIT-MES < 1 OR WKS-SPLIT-MES > 12
+                   OR WKS-SPLIT-DIA < 1 OR WKS-SPLIT-DIA > 31
+               MOVE "N" TO WKS-OK
+               DISPLAY "FECHA DE INGRESO INVALIDA"
+                   LINE 17 POSITION 10.
+
+      *-------------------CAMBIO-------------------------------------*
+       2200-CAMBIO.
+           MOVE "S" TO WKS-OK.
+
+           DISPLAY "ID DE CLIENTE A CAMBIAR: " LINE 10 POSITION 10.
+           ACCEPT WKS-ID-BUSCA                   LINE 10 POSITION 38.
+           MOVE WKS-ID-BUSCA TO ID-CLIENTE.
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO WKS-OK
+                   DISPLAY "CLIENTE NO EXISTE" LINE 12 POSITION 10.
+
+           IF CLIENTE-OK
+               PERFORM 2210-CAPTURA-CAMBIOS.
+
+           IF CLIENTE-OK
+               REWRITE REG-CLI
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ACTUALIZAR EL CLIENTE"
+                           LINE 17 POSITION 10.
+
+           DISPLAY "TECLA ENTER PARA CONTINUAR..." LINE 20 POSITION 10.
+           ACCEPT WKS-OK LINE 20 POSITION 45.
+
+      *    CLA-TAR y FEC-ING se terminan de fijar los dos antes de
+      *    buscar la tarifa una sola vez, porque LINK-CAT escoge la
+      *    tarifa vigente segun FEC-ING - si se busca antes de mover
+      *    la fecha nueva, o solo cuando cambia CLA-TAR, la busqueda
+      *    usa la fecha de ingreso vieja y NOM-TAR/ANUA quedan
+      *    obsoletos.
+       2210-CAPTURA-CAMBIOS.
+           MOVE ZERO TO WKS-NUEVA-CLA.
+           MOVE ZERO TO WKS-NUEVA-FEC.
+
+           DISPLAY "NUEVA CLAVE DE TARJETA (0 = SIN CAMBIO): "
+               LINE 12 POSITION 10.
+           ACCEPT WKS-NUEVA-CLA                     LINE 12 POSITION 52.
+           DISPLAY "NUEVA FECHA DE INGRESO (0 = SIN CAMBIO): "
+               LINE 13 POSITION 10.
+           ACCEPT WKS-NUEVA-FEC                     LINE 13 POSITION 52.
+
+           IF WKS-NUEVA-CLA NOT = ZERO
+               MOVE WKS-NUEVA-CLA TO CLA-TAR.
+
+           IF CLIENTE-OK AND WKS-NUEVA-FEC NOT = ZERO
+               MOVE WKS-NUEVA-FEC TO FEC-ING
+               PERFORM 2400-VALIDA-FECHA.
+
+           IF CLIENTE-OK AND (WKS-NUEVA-CLA NOT = ZERO
+                   OR WKS-NUEVA-FEC NOT = ZERO)
+               PERFORM 2120-BUSCA-TARIFA.
+
+      *-------------------BAJA---------------------------------------*
+       2300-BAJA.
+           MOVE "S" TO WKS-OK.
+
+           DISPLAY "ID DE CLIENTE A DAR DE BAJA: " LINE 10 POSITION 10.
+           ACCEPT WKS-ID-BUSCA                   LINE 10 POSITION 42.
+           MOVE WKS-ID-BUSCA TO ID-CLIENTE.
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO WKS-OK
+                   DISPLAY "CLIENTE NO EXISTE" LINE 12 POSITION 10.
+
+           IF CLIENTE-OK
+               MOVE ZERO TO ESTATUS-CLI
+               REWRITE REG-CLI
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ACTUALIZAR EL CLIENTE"
+                           LINE 14 POSITION 10.
+
+           DISPLAY "TECLA ENTER PARA CONTINUAR..." LINE 20 POSITION 10.
+           ACCEPT WKS-OK LINE 20 POSITION 45.
+
+       3000-FIN.
+           CLOSE CLIENTES.
