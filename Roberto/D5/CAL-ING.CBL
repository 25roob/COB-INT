@@ -49,115 +49,245 @@
            03 WKS-MEST       PIC 99.                                    
            03 WKS-DIAT       PIC 99.                                    
                                                                         
-       01 WKS-PAGO-FACT      PIC 9999999V99.                              
-       01 WKS-DPAS           PIC 9999.                                  
-       01 WKS-D-JU           PIC 9999.                                  
-       01 WKS-TEM-D          PIC 9999.                                  
-       01 WKS-D-INI          PIC 9999.                                   
-                                                                        
-       LINKAGE SECTION.                                                
+       01 WKS-PAGO-FACT      PIC 9999999V99.
+      *    Dias completos (WKS-DPAS) y dias transcurridos totales
+      *    (WKS-D-JU): a 5 digitos porque un proyecto de hasta 50
+      *    anos (el limite que ya acepta PROY-NOM) suma cerca de
+      *    18,300 dias, y 9999 se desborda mucho antes de eso.
+       01 WKS-DPAS           PIC 9(05).
+       01 WKS-D-JU           PIC 9(05).
+       01 WKS-TEM-D          PIC 9999.
+       01 WKS-D-INI          PIC 9999.
+
+      *    Apoyo para el ajuste de bisiesto y el corte entre anos.
+       01 WKS-BI-ANO         PIC 99.
+       01 WKS-BI-REM         PIC 99.
+       01 WKS-DIAS-ANO       PIC 999.
+       01 WKS-ANO-INI-ORIG   PIC 99.
+       01 WKS-ANO-FIN-ORIG   PIC 99.
+       01 WKS-YR-INI         PIC 99.
+       01 WKS-YR-FIN         PIC 99.
+       01 WKS-YR             PIC 99.
+       01 WKS-DIAS-REST-INI  PIC 9999.
+
+      *    Apoyo para el prorrateo mes por mes (modo 1): mes/ano de
+      *    trabajo mientras se recorre el rango, y el importe parcial
+      *    de cada tramo antes de acumularlo al total.
+       01 WKS-PY             PIC 99.
+       01 WKS-PM             PIC 99.
+       01 WKS-ING-PARCIAL    PIC 9(13)V99.
+
+       LINKAGE SECTION.
        01 WKS-LINK-DATA.
            03 WKS-FEC-INICIO   PIC 9(08).
            03 WKS-FEC-TERMIN   PIC 9(08).
            03 WKS-ING-MENSUA   PIC 9(10)V99.
-           03 WKS-ING-TOTALD   PIC 9(13)V99.                            
-                                                                        
-       PROCEDURE  DIVISION USING WKS-LINK-DATA.                                                                      
-       000-INI.                                                         
-           PERFORM 100-PROCESO.                                         
-           EXIT PROGRAM.                                               
-                                                              
-                                                                        
-       100-PROCESO.                                                     
-      *=============                                                    
-      *     
-           MOVE ZEROES TO WKS-TEM-D.      
+           03 WKS-ING-TOTALD   PIC 9(13)V99.
+      *    0 = tarifa diaria fija de 30 dias (comportamiento previo),
+      *    1 = prorratea con los dias reales del mes de inicio.
+           03 WKS-MODO-PRORR   PIC 9.
+      *    0 = rango de fechas valido, 1 = fecha de termino anterior
+      *    a la de inicio (no se calcula nada, se regresa 0).
+           03 WKS-CAL-STATUS   PIC 9.
+
+       PROCEDURE  DIVISION USING WKS-LINK-DATA.
+       000-INI.
+           PERFORM 100-PROCESO.
+           EXIT PROGRAM.
+
+
+       100-PROCESO.
+      *=============
+      *
+           MOVE ZEROES TO WKS-TEM-D.
            MOVE ZEROES TO WKS-I.
            MOVE ZEROES TO WKS-D-JU.
            MOVE ZEROES TO WKS-ING-TOTALD.
            MOVE ZEROES TO WKS-D-INI.
            MOVE ZEROES TO WKS-FIN1.
-           ACCEPT WKS-HOY FROM DATE.                                    
-           DIVIDE WKS-ING-MENSUA BY 30 GIVING WKS-PAGO-FACT.                                                                                                 
-           MOVE WKS-FEC-INICIO TO WKS-SPLIT-FI.                         
-           MOVE WKS-FEC-TERMIN TO WKS-SPLIT-FT.                         
-                                                                        
-           IF WKS-ANOI = WKS-ANO                                       
-               PERFORM 120-DIAS-TRANSC-MA                               
-               MULTIPLY WKS-D-JU BY WKS-PAGO-FACT                       
-                   GIVING WKS-ING-TOTALD                                
-           ELSE                                                         
-               PERFORM 170-DIAS-TRANSC-DA                               
-               MULTIPLY WKS-D-JU BY WKS-PAGO-FACT                       
-                   GIVING WKS-ING-TOTALD.  
-      *     DISPLAY WKS-FEC-INICIO.               
-      *     DISPLAY WKS-D-JU.
-      *     DISPLAY WKS-PAGO-FACT.
-      *     DISPLAY WKS-ING-TOTALD.
-                                                                        
-       120-DIAS-TRANSC-MA.  
-      *     DISPLAY "MISMO ANO QUE ACTUAL".       
-           PERFORM 150-CALCULO-DIAS VARYING WKS-I                       
-               FROM 1 BY 1 UNTIL WKS-I GREATER THAN 12.                 
-                                                                        
-           SUBTRACT WKS-D-INI FROM WKS-D-JU.                            
-                                                                        
-       150-CALCULO-DIAS.                                                
-      *    DISPLAY WKS-I.                                               
-                                                                        
-           ADD T-DIA (WKS-I) TO WKS-TEM-D.                              
-      *    DISPLAY WKS-TEM-D.                                           
-                                                                        
-           IF T-MES (WKS-I) = WKS-MES                                   
-      *        DISPLAY "T-MES (WKS-I) = WKS-MES"                        
-               MOVE WKS-TEM-D TO WKS-D-JU                               
-               SUBTRACT T-DIA (WKS-I) FROM WKS-D-JU                     
-               ADD WKS-DIA TO WKS-D-JU                                  
-               ADD 1 TO WKS-FIN1.                                       
-                                                                        
-           IF T-MES (WKS-I) = WKS-MESI                                  
-      *        DISPLAY "T-MES (WKS-I) = WKS-MESI"                       
-               MOVE WKS-TEM-D TO WKS-D-INI                              
-               SUBTRACT T-DIA (WKS-I) FROM WKS-D-INI                    
-               ADD WKS-DIAI TO WKS-D-INI                                
-               ADD 1 TO WKS-FIN1.                                       
-                                                                        
-           IF WKS-FIN1 = 2                                              
-               ADD 15 TO WKS-I.                                         
-                                                                        
-       170-DIAS-TRANSC-DA.   
-      *     DISPLAY "DIFERENTE ANO QUE ACTUAL".       
-           SUBTRACT WKS-ANOI FROM WKS-ANO. 
-      *     DISPLAY "VALORES DE CALCULO:".
-      *     DISPLAY WKS-ANO.           
-           PERFORM 190-DELTA-DIAS VARYING WKS-I                         
-               FROM 1 BY 1 UNTIL WKS-I > 12.                            
-           ADD WKS-DPAS TO WKS-D-JU.  
-      *     DISPLAY "FIN DE VALORES DE CALCULO".           
-                                                                        
-       190-DELTA-DIAS.                                                  
-           ADD T-DIA (WKS-I) TO WKS-TEM-D.                              
-      *     DISPLAY WKS-TEM-D.
-      *     DISPLAY T-MES (WKS-I).          
-           
+           MOVE ZERO   TO WKS-CAL-STATUS.
+           ACCEPT WKS-HOY FROM DATE.
+           MOVE WKS-FEC-INICIO TO WKS-SPLIT-FI.
+           MOVE WKS-FEC-TERMIN TO WKS-SPLIT-FT.
+
+      *    Validacion del rango de fechas: la fecha de termino no
+      *    puede ser anterior a la de inicio.
+           IF WKS-ANOT < WKS-ANOI
+               OR (WKS-ANOT = WKS-ANOI AND WKS-MEST < WKS-MESI)
+               OR (WKS-ANOT = WKS-ANOI AND WKS-MEST = WKS-MESI
+                   AND WKS-DIAT < WKS-DIAI)
+               MOVE 1 TO WKS-CAL-STATUS
+           ELSE
+               PERFORM 110-CALCULA-INGRESO.
+
+      *    Modo 0 (tarifa fija de 30 dias): una sola tarifa diaria
+      *    aplicada al total de dias transcurridos, como siempre.
+      *    Modo 1 (dias reales): se delega a 130-PRORRATEO-POR-MES,
+      *    que recorre el rango mes por mes para que cada tramo use
+      *    los dias reales de SU PROPIO mes en vez de la tarifa de un
+      *    solo mes aplicada a todo el periodo.
+       110-CALCULA-INGRESO.
+           IF WKS-MODO-PRORR = 1
+               PERFORM 130-PRORRATEO-POR-MES
+           ELSE
+               MOVE WKS-ANOI TO WKS-BI-ANO
+               PERFORM 105-AJUSTA-FEBRERO
+               DIVIDE WKS-ING-MENSUA BY 30 GIVING WKS-PAGO-FACT
+               IF WKS-ANOI = WKS-ANO
+                   PERFORM 120-DIAS-TRANSC-MA
+                   MULTIPLY WKS-D-JU BY WKS-PAGO-FACT
+                       GIVING WKS-ING-TOTALD
+               ELSE
+                   PERFORM 170-DIAS-TRANSC-DA
+                   MULTIPLY WKS-D-JU BY WKS-PAGO-FACT
+                       GIVING WKS-ING-TOTALD.
+
+      *    Bisiesto: calendario gregoriano completo dentro del rango
+      *    de anos que maneja este programa (2000-2099, todos dentro
+      *    del siglo actual) se reduce a "multiplo de 4".
+       105-AJUSTA-FEBRERO.
+           DIVIDE WKS-BI-ANO BY 4 GIVING WKS-I REMAINDER WKS-BI-REM.
+           IF WKS-BI-REM = 0
+               MOVE 29 TO T-DIA (2)
+               MOVE 366 TO WKS-DIAS-ANO
+           ELSE
+               MOVE 28 TO T-DIA (2)
+               MOVE 365 TO WKS-DIAS-ANO.
+
+      *    Prorrateo con dias reales: si el rango no sale del mes de
+      *    inicio se calcula en un solo paso; si no, se cobra el
+      *    tramo restante del mes de inicio con los dias reales de
+      *    ESE mes, un mes completo por cada mes intermedio, y el
+      *    tramo transcurrido del mes final con los dias reales de
+      *    ESE OTRO mes - nunca la tarifa de un solo mes aplicada a
+      *    todo el periodo.
+       130-PRORRATEO-POR-MES.
+           MOVE ZEROES TO WKS-ING-TOTALD.
+
+           IF WKS-ANOI = WKS-ANO AND WKS-MESI = WKS-MES
+               MOVE WKS-ANOI TO WKS-BI-ANO
+               PERFORM 105-AJUSTA-FEBRERO
+               DIVIDE WKS-ING-MENSUA BY T-DIA (WKS-MESI)
+                   GIVING WKS-PAGO-FACT
+               COMPUTE WKS-DPAS = WKS-DIA - WKS-DIAI
+               MULTIPLY WKS-DPAS BY WKS-PAGO-FACT
+                   GIVING WKS-ING-TOTALD
+           ELSE
+               MOVE WKS-ANOI TO WKS-PY
+               MOVE WKS-MESI TO WKS-PM
+               PERFORM 132-ACUM-PRIMER-MES
+               PERFORM 139-AVANZA-MES
+
+               PERFORM 134-ACUM-MES-PLENO
+                   UNTIL WKS-PY = WKS-ANO AND WKS-PM = WKS-MES
+
+               MOVE WKS-PY TO WKS-BI-ANO
+               PERFORM 105-AJUSTA-FEBRERO
+               DIVIDE WKS-ING-MENSUA BY T-DIA (WKS-PM)
+                   GIVING WKS-PAGO-FACT
+               MULTIPLY WKS-DIA BY WKS-PAGO-FACT
+                   GIVING WKS-ING-PARCIAL
+               ADD WKS-ING-PARCIAL TO WKS-ING-TOTALD.
+
+      *    Tramo restante del mes de inicio (no el mes completo).
+       132-ACUM-PRIMER-MES.
+           MOVE WKS-PY TO WKS-BI-ANO.
+           PERFORM 105-AJUSTA-FEBRERO.
+           DIVIDE WKS-ING-MENSUA BY T-DIA (WKS-PM) GIVING WKS-PAGO-FACT.
+           COMPUTE WKS-DPAS = T-DIA (WKS-PM) - WKS-DIAI.
+           MULTIPLY WKS-DPAS BY WKS-PAGO-FACT GIVING WKS-ING-PARCIAL.
+           ADD WKS-ING-PARCIAL TO WKS-ING-TOTALD.
+
+      *    Mes intermedio completo: se cobra el mes entero y se
+      *    avanza al siguiente mes/ano en la misma pasada.
+       134-ACUM-MES-PLENO.
+           ADD WKS-ING-MENSUA TO WKS-ING-TOTALD.
+           PERFORM 139-AVANZA-MES.
+
+       139-AVANZA-MES.
+           IF WKS-PM = 12
+               MOVE 1 TO WKS-PM
+               ADD 1 TO WKS-PY
+           ELSE
+               ADD 1 TO WKS-PM.
+
+       120-DIAS-TRANSC-MA.
+      *     DISPLAY "MISMO ANO QUE ACTUAL".
+           PERFORM 150-CALCULO-DIAS VARYING WKS-I
+               FROM 1 BY 1 UNTIL WKS-I GREATER THAN 12.
+
+           SUBTRACT WKS-D-INI FROM WKS-D-JU.
+
+       150-CALCULO-DIAS.
+      *    DISPLAY WKS-I.
+
+           ADD T-DIA (WKS-I) TO WKS-TEM-D.
+      *    DISPLAY WKS-TEM-D.
+
+           IF T-MES (WKS-I) = WKS-MES
+      *        DISPLAY "T-MES (WKS-I) = WKS-MES"
+               MOVE WKS-TEM-D TO WKS-D-JU
+               SUBTRACT T-DIA (WKS-I) FROM WKS-D-JU
+               ADD WKS-DIA TO WKS-D-JU
+               ADD 1 TO WKS-FIN1.
+
            IF T-MES (WKS-I) = WKS-MESI
-      *         DISPLAY T-MES (WKS-I) "=" WKS-MESI           
-               MOVE WKS-TEM-D TO WKS-D-INI                              
-               SUBTRACT T-DIA (WKS-I) FROM WKS-D-INI                    
+      *        DISPLAY "T-MES (WKS-I) = WKS-MESI"
+               MOVE WKS-TEM-D TO WKS-D-INI
+               SUBTRACT T-DIA (WKS-I) FROM WKS-D-INI
                ADD WKS-DIAI TO WKS-D-INI
-      *         MULTIPLY WKS-ANO BY 365 GIVING WKS-DPAS                 
-      *         SUBTRACT WKS-D-INI FROM WKS-DPAS                                   
-               COMPUTE WKS-DPAS = WKS-ANO * 365 - WKS-D-INI            
-               ADD 1 TO WKS-FIN1.                                       
-                                                                        
+               ADD 1 TO WKS-FIN1.
+
+           IF WKS-FIN1 = 2
+               ADD 15 TO WKS-I.
+
+      *    Corte entre anos, bisiesto-consciente: se calcula el
+      *    dia-del-ano de cada fecha con el Febrero de su propio ano,
+      *    y los anos completos de por medio se suman uno por uno
+      *    (365 o 366) en vez de un WKS-ANO * 365 fijo.
+       170-DIAS-TRANSC-DA.
+           MOVE WKS-ANOI TO WKS-ANO-INI-ORIG.
+           MOVE WKS-ANO  TO WKS-ANO-FIN-ORIG.
+
+           MOVE WKS-ANO-INI-ORIG TO WKS-BI-ANO.
+           PERFORM 105-AJUSTA-FEBRERO.
+           MOVE ZEROES TO WKS-TEM-D.
+           PERFORM 195-DOY-INICIO VARYING WKS-I
+               FROM 1 BY 1 UNTIL WKS-I > 12.
+           COMPUTE WKS-DIAS-REST-INI = WKS-DIAS-ANO - WKS-D-INI.
+
+           MOVE WKS-ANO-FIN-ORIG TO WKS-BI-ANO.
+           PERFORM 105-AJUSTA-FEBRERO.
+           MOVE ZEROES TO WKS-TEM-D.
+           PERFORM 197-DOY-FINAL VARYING WKS-I
+               FROM 1 BY 1 UNTIL WKS-I > 12.
+
+           MOVE ZEROES TO WKS-DPAS.
+           COMPUTE WKS-YR-INI = WKS-ANO-INI-ORIG + 1.
+           COMPUTE WKS-YR-FIN = WKS-ANO-FIN-ORIG - 1.
+           IF WKS-YR-INI <= WKS-YR-FIN
+               PERFORM 199-SUMA-ANIOS-COMPLETOS VARYING WKS-YR
+                   FROM WKS-YR-INI BY 1 UNTIL WKS-YR > WKS-YR-FIN.
+
+           COMPUTE WKS-D-JU = WKS-DIAS-REST-INI + WKS-DPAS + WKS-D-JU.
+
+       195-DOY-INICIO.
+           ADD T-DIA (WKS-I) TO WKS-TEM-D.
+           IF T-MES (WKS-I) = WKS-MESI
+               MOVE WKS-TEM-D TO WKS-D-INI
+               SUBTRACT T-DIA (WKS-I) FROM WKS-D-INI
+               ADD WKS-DIAI TO WKS-D-INI
+               ADD 15 TO WKS-I.
+
+       197-DOY-FINAL.
+           ADD T-DIA (WKS-I) TO WKS-TEM-D.
            IF T-MES (WKS-I) = WKS-MES
-      *         DISPLAY T-MES (WKS-I) "=" WKS-MES           
-               MOVE WKS-TEM-D TO WKS-D-JU                               
-               SUBTRACT T-DIA (WKS-I) FROM WKS-D-JU                     
-               ADD WKS-DIA TO WKS-D-JU                                  
-               ADD 1 TO WKS-FIN1.                                       
-                                                                        
-           IF WKS-FIN1 = 2                                              
-               ADD 15 TO WKS-I.                                         
-                                                                        
-      
\ No newline at end of file
+               MOVE WKS-TEM-D TO WKS-D-JU
+               SUBTRACT T-DIA (WKS-I) FROM WKS-D-JU
+               ADD WKS-DIA TO WKS-D-JU
+               ADD 15 TO WKS-I.
+
+       199-SUMA-ANIOS-COMPLETOS.
+           MOVE WKS-YR TO WKS-BI-ANO.
+           PERFORM 105-AJUSTA-FEBRERO.
+           ADD WKS-DIAS-ANO TO WKS-DPAS.
