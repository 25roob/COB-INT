@@ -1,22 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LINK-CAT.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAT-TAR ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-CAT.
 
        DATA DIVISION.
+       FILE SECTION.
+      *    Catalogo de tarjetas mantenido en archivo: una linea por
+      *    tarifa vigente a partir de una fecha, para poder agregar
+      *    tarjetas nuevas o cambios de tarifa sin recompilar.
+       FD CAT-TAR.
+       01 REG-CAT-TAR.
+           03 CLA-TAR-C  PIC 9.
+           03 NOM-TAR-C  PIC X(07).
+           03 FEC-EFEC-C PIC 9(08).
+           03 ANU-C      PIC 9999.
 
        WORKING-STORAGE SECTION.
-       01 WKS-DATOS.
-           03 FILLER     PIC X(12) VALUE "1DEBITO 1000".
-           03 FILLER     PIC X(12) VALUE "2CREDITO3500".
-           03 FILLER     PIC X(12) VALUE "3NOMINA 0000".
-           
-       01 T-DATOS REDEFINES WKS-DATOS.
-           03 T-DAT OCCURS 3 TIMES
-               ASCENDING KEY IS T-CLA INDEXED BY WKS-I.
-               05 T-CLA PIC 9.
-               05 T-NOM PIC X(07).
-               05 T-ANU PIC 9999.
-       
+       01 WKS-MAX-DAT     PIC 99 VALUE 50.
+       01 WKS-NUM-DAT     PIC 99 VALUE ZERO.
+       01 WKS-FIN         PIC 9.
+       01 WKS-I           PIC 99.
+       01 WKS-MEJOR-I     PIC 99.
+       01 WKS-MEJOR-FEC   PIC 9(08).
+       01 WKS-FS-CAT      PIC XX.
+
+       01 T-DATOS.
+           03 T-DAT OCCURS 50 TIMES.
+               05 T-CLA     PIC 9.
+               05 T-NOM     PIC X(07).
+               05 T-FEC-EFE PIC 9(08).
+               05 T-ANU     PIC 9999.
+
        LINKAGE SECTION.
        01 REG-CLI.
            03 ID-CLIENTE PIC 9(03).
@@ -25,23 +42,73 @@
            03 NOM-TAR    PIC X(20).
            03 ANUA       PIC 9(05)V99.
            03 FEC-ING    PIC 9(08).
-       
-       PROCEDURE DIVISION 
-           USING REG-CLI.
+           03 ESTATUS-CLI PIC 9.
+
+      *    0 = tarifa encontrada, 1 = tipo de tarjeta no existe en el
+      *    catalogo.
+       01 LK-STATUS      PIC 9.
+
+       PROCEDURE DIVISION
+           USING REG-CLI LK-STATUS.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
            EXIT PROGRAM.
-         
+
+      *    CAT-TAR todavia no existe en una instalacion nueva hasta
+      *    que alguien de alta la primera tarifa; en ese caso se
+      *    arranca con el catalogo vacio en vez de tronar el OPEN.
        1000-INICIO.
-           ACCEPT CLA-TAR LINE 12 POSITION 33.
-       
+           MOVE ZERO TO WKS-NUM-DAT.
+           OPEN INPUT CAT-TAR.
+           IF WKS-FS-CAT = "35"
+               CONTINUE
+           ELSE
+               READ CAT-TAR
+                   AT END MOVE 1 TO WKS-FIN
+                   NOT AT END MOVE ZERO TO WKS-FIN
+
+               PERFORM 1100-CARGA-CATALOGO UNTIL WKS-FIN = 1
+
+               CLOSE CAT-TAR.
+
+       1100-CARGA-CATALOGO.
+           IF WKS-NUM-DAT < WKS-MAX-DAT
+               ADD 1 TO WKS-NUM-DAT
+               MOVE CLA-TAR-C  TO T-CLA (WKS-NUM-DAT)
+               MOVE NOM-TAR-C  TO T-NOM (WKS-NUM-DAT)
+               MOVE FEC-EFEC-C TO T-FEC-EFE (WKS-NUM-DAT)
+               MOVE ANU-C      TO T-ANU (WKS-NUM-DAT)
+           ELSE
+               DISPLAY "CATALOGO DE TARJETAS LLENO, SE OMITEN "
+                   "REGISTROS RESTANTES".
+
+           READ CAT-TAR
+               AT END MOVE 1 TO WKS-FIN.
+
        2000-PROCESO.
-           SEARCH ALL T-DAT
-           AT END DISPLAY "NO EXISTE" LINE 12 POSITION 05
-           WHEN T-CLA (WKS-I) = CLA-TAR
-           MOVE T-NOM (WKS-I) TO NOM-TAR
-           MOVE T-ANU (WKS-I) TO ANUA.
-       
-       3000-FIN.
\ No newline at end of file
+           MOVE ZERO TO WKS-MEJOR-I.
+           MOVE ZERO TO WKS-MEJOR-FEC.
+
+           PERFORM 2100-BUSCA-TARIFA
+               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > WKS-NUM-DAT.
+
+           IF WKS-MEJOR-I = ZERO
+               MOVE 1 TO LK-STATUS
+           ELSE
+               MOVE ZERO TO LK-STATUS
+               MOVE T-NOM (WKS-MEJOR-I) TO NOM-TAR
+               MOVE T-ANU (WKS-MEJOR-I) TO ANUA.
+
+      *    De todas las tarifas vigentes para esa clave de tarjeta a
+      *    la fecha de ingreso del cliente, se queda con la mas
+      *    reciente (la de mayor fecha de vigencia que no la rebase).
+       2100-BUSCA-TARIFA.
+           IF T-CLA (WKS-I) = CLA-TAR
+                   AND T-FEC-EFE (WKS-I) <= FEC-ING
+                   AND T-FEC-EFE (WKS-I) >= WKS-MEJOR-FEC
+               MOVE WKS-I TO WKS-MEJOR-I
+               MOVE T-FEC-EFE (WKS-I) TO WKS-MEJOR-FEC.
+
+       3000-FIN.
