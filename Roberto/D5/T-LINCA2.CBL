@@ -1,7 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T-LINCA2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARC-LOG ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    Bitacora de auditoria: una linea por cada linea de captura
+      *    procesada, sea valida o no.
+       FD ARC-LOG.
+       01 REG-LOG.
+           03 LOG-FECHA    PIC 9(06).
+           03 LOG-LINEA    PIC X(14).
+           03 LOG-ESTADO   PIC X(10).
+           03 LOG-DIA-PAGO PIC 99.
+           03 LOG-MES-PAGO PIC X(10).
+
        WORKING-STORAGE SECTION.
        
       *---------------TABLAS----------------*  
@@ -39,47 +55,54 @@
                05 T-ALF PIC X.
                05 T-NUM PIC 99.
                
-       01 WKS-CALEN.
-           03 FILLER    PIC X(12) VALUE "ENERO     31".
-           03 FILLER    PIC X(12) VALUE "FEBRERO   28".
-           03 FILLER    PIC X(12) VALUE "MARZO     31".
-           03 FILLER    PIC X(12) VALUE "ABRIL     30".
-           03 FILLER    PIC X(12) VALUE "MAYO      31".
-           03 FILLER    PIC X(12) VALUE "JUNIO     30".
-           03 FILLER    PIC X(12) VALUE "JULIO     31".
-           03 FILLER    PIC X(12) VALUE "AGOSTO    31".
-           03 FILLER    PIC X(12) VALUE "SEPTIEMBRE30".
-           03 FILLER    PIC X(12) VALUE "OCTUBRE   31".
-           03 FILLER    PIC X(12) VALUE "NOVIEMBRE 30".
-           03 FILLER    PIC X(12) VALUE "DICIEMBRE 31".
-       
-       01 T-CALEN REDEFINES WKS-CALEN.
-           03 T-CAL OCCURS 12 TIMES.
-               05 T-MES PIC X(10).
-               05 T-DIA PIC 99.
-           
-      *---------------VARIABLES----------------* 
-             
+           COPY MESES.
+
+      *---------------VARIABLES----------------*
+
        77 WKS-I        PIC 99.
        77 WKS-J        PIC 99.
        77 WKS-ESC      PIC 9.
-       
+
        77 WKS-INIZ     PIC 99.
        77 WKS-INDE     PIC 99.
-       
+
        01 WKS-LINEA.
-           03 FILLER   PIC 9(6).
-           03 WKS-LI   PIC X.
-           03 WKS-LD   PIC X.
-           03 FILLER   PIC 9999.
-       
+           03 WKS-LINEA-BASE.
+               05 FILLER   PIC 9(6).
+               05 WKS-LI   PIC X.
+               05 WKS-LD   PIC X.
+               05 FILLER   PIC 9999.
+      *    Digito verificador de la linea de captura.
+           03 WKS-DIG-CAP  PIC 99.
+
+       01 WKS-LINEA-CALC.
+           03 WKS-LC-DATA  PIC X(12).
+           03 FILLER       PIC X(06) VALUE "000000".
+
+       01 WKS-LARGO-CALC   PIC 99 VALUE 12.
+       01 WKS-DIG-CALC     PIC 99.
+       01 WKS-LINEA-VALIDA PIC 9 VALUE 1.
+
+      *    Ano de hoy, para saber si Febrero tiene 28 o 29 dias.
+       01 WKS-HOY.
+           03 WKS-HANO     PIC 99.
+           03 WKS-HMES     PIC 99.
+           03 WKS-HDIA     PIC 99.
+       01 WKS-BI-REM       PIC 99.
+
        01 WKS-RESI     PIC 99.
        01 WKS-SUMA     PIC 999.
        01 WKS-MULT     PIC 999.
-      
+
        01 WKS-ACO      PIC 999.
        01 WKS-DACT     PIC 99.
-       
+
+      *    Mes de pago decodificado, capturado antes de que
+      *    2200-DIGITO-FECHA reutilice WKS-J como bandera de salida.
+       01 WKS-MES-PAGO PIC X(10).
+
+       01 WKS-FS-LOG   PIC XX.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -88,19 +111,70 @@
            STOP RUN.
            
        1000-INICIO.
+      *    Si la bitacora no existe todavia (primera corrida), se crea
+      *    en vez de abortar el EXTEND.
+           OPEN EXTEND ARC-LOG.
+           IF WKS-FS-LOG = "35"
+               OPEN OUTPUT ARC-LOG.
+           ACCEPT WKS-HOY FROM DATE.
+           PERFORM 1050-AJUSTA-FEBRERO.
+
            DISPLAY SPACES ERASE.
            DISPLAY "INTRODUCE LINEA DE CAPTURA:" LINE 05 POSITION 05.
            ACCEPT WKS-LINEA LINE 05 POSITION 45.
-       
+
+      *    Bisiesto: el ano de hoy decide si Febrero tiene 28 o 29
+      *    dias. La linea de captura no trae el ano de la
+      *    transaccion (solo un ordinal de dia del ano), asi que no
+      *    hay otro ano contra el cual probar bisiesto.
+       1050-AJUSTA-FEBRERO.
+           DIVIDE WKS-HANO BY 4 GIVING WKS-I REMAINDER WKS-BI-REM.
+           IF WKS-BI-REM = 0
+               MOVE 29 TO T-DIA (2)
+           ELSE
+               MOVE 28 TO T-DIA (2).
+
        2000-PROCESO.
+      *    Antes de confiar en la linea, se valida su digito
+      *    verificador con la misma rutina que usa DIG-VER.
+           MOVE WKS-LINEA-BASE TO WKS-LC-DATA.
+           CALL "DIG-CALC" USING WKS-LINEA-CALC WKS-LARGO-CALC
+               WKS-DIG-CALC.
+
+           IF WKS-DIG-CALC = WKS-DIG-CAP
+               MOVE 1 TO WKS-LINEA-VALIDA
+               PERFORM 2050-DECODIFICA
+           ELSE
+               MOVE 0 TO WKS-LINEA-VALIDA
+               DISPLAY "LINEA DE CAPTURA INVALIDA" LINE 9 POSITION 05.
+
+           PERFORM 2900-GRABA-BITACORA.
+
+       2050-DECODIFICA.
            PERFORM 2100-LETRAS-DIGITO VARYING WKS-I
-               FROM 1 BY 1 UNTIL WKS-I > 26.
-               
+               FROM 1 BY 1 UNTIL WKS-I > 27.
+
            COMPUTE WKS-SUMA = (WKS-INIZ - 1) * 26 + WKS-INDE.
-		   
+
            PERFORM 2200-DIGITO-FECHA VARYING WKS-J
                FROM 1 BY 1 UNTIL WKS-J > 12.
-           
+
+      *    Deja constancia en la bitacora de cada linea procesada,
+      *    sea valida o no.
+       2900-GRABA-BITACORA.
+           MOVE WKS-HOY TO LOG-FECHA.
+           MOVE WKS-LINEA TO LOG-LINEA.
+           IF WKS-LINEA-VALIDA = 1
+               MOVE "VALIDA" TO LOG-ESTADO
+               MOVE WKS-DACT TO LOG-DIA-PAGO
+               MOVE WKS-MES-PAGO TO LOG-MES-PAGO
+           ELSE
+               MOVE "INVALIDA" TO LOG-ESTADO
+               MOVE ZERO TO LOG-DIA-PAGO
+               MOVE SPACES TO LOG-MES-PAGO.
+
+           WRITE REG-LOG.
+
        2100-LETRAS-DIGITO.
            IF WKS-LI = T-ALF (WKS-I)
                MOVE T-NUM (WKS-I) TO WKS-INIZ
@@ -125,6 +199,8 @@
                DISPLAY WKS-DACT LINE 9 POSITION 35
                DISPLAY "MES: " LINE 10 POSITION 05
                DISPLAY T-MES (WKS-J) LINE 10 POSITION 35
+               MOVE T-MES (WKS-J) TO WKS-MES-PAGO
                MOVE 15 TO WKS-J.
-           
-       3000-FIN.
\ No newline at end of file
+
+       3000-FIN.
+           CLOSE ARC-LOG.
