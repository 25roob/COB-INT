@@ -13,6 +13,17 @@
                ALTERNATE RECORD KEY IS NOMBRE-PROY WITH DUPLICATES.
            SELECT R-NOMPRO ASSIGN TO PRINTER.
            SELECT R-CATPRO ASSIGN TO PRINTER.
+      *    Catalogo de proyectos mantenido en archivo (igual que el
+      *    catalogo de tarjetas de LINK-CAT) en vez de una tabla fija
+      *    en el programa.
+           SELECT ARC-MPRO ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-MPRO.
+      *    Lista de rechazos por resultado de CAL-ING fuera de rango.
+           SELECT ARC-REJ ASSIGN TO DISK.
+      *    Punto de control del ciclo que actualiza ARC-CAT, para
+      *    poder reanudar un corte que se interrumpio a medio camino.
+           SELECT ARC-CKP ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-CKP.
        DATA DIVISION.
        FILE SECTION.
       * FD ARC-PRO VALUE OF TITLE WKS-ETIQ-SEC.
@@ -56,9 +67,21 @@
       *     BLOCK CONTAINS           1 RECORDS.
        FD R-CATPRO.
        01 LINEAC           PIC X(132).
-      
-      
-      
+
+       FD ARC-MPRO.
+       01 REG-MPRO.
+           03 ID-PROY-M    PIC 99.
+           03 NOM-PROY-M   PIC X(16).
+
+       FD ARC-REJ.
+       01 LINEA-REJ        PIC X(80).
+
+       FD ARC-CKP.
+       01 REG-CKP.
+           03 CKP-ULT-PROY PIC 99.
+
+
+
        WORKING-STORAGE SECTION.
        01 WKS-ETIQ-SEC    PIC X(24) VALUE "RFQV/S015/FILE/ARC-PRO.".
        01 WKS-ETIQ-IND    PIC X(24) VALUE "RFQV/S015/FILE/ARC-CAT.".
@@ -80,7 +103,6 @@
        77 WKS-IDR1CUT     PIC 99.
        77 WKS-FEC-INCUT   PIC 9999.
        77 WKS-TEM-NOMPRO  PIC X(16).
-       77 WKS-ESPERA      PIC X.
        77 WKS-FINR2       PIC 9.
        77 WKS-FINO1       PIC 9.
        77 WKS-F-RWRT      PIC 9.
@@ -106,23 +128,84 @@
                05 T-MES    PIC XXX.
                05 T-IDM    PIC 99.  
 
-       01 WKS-PROYECTOS.
-           03 FILLER      PIC X(18) VALUE "01INTELAR         ".    
-           03 FILLER      PIC X(18) VALUE "23IMPUESTOS LIDE  ".
-           03 FILLER      PIC X(18) VALUE "11TARJETAS B24    ".
-           03 FILLER      PIC X(18) VALUE "15DOMICILIACION   ".
-           03 FILLER      PIC X(18) VALUE "02PAGO ELECTRONICO".
-           03 FILLER      PIC X(18) VALUE "74CHEQUES         ".    
-           03 FILLER      PIC X(18) VALUE "18SPEI            ".
-           03 FILLER      PIC X(18) VALUE "16GBS             ".
-           03 FILLER      PIC X(18) VALUE "24BOLSA DE DINERO ".
-           03 FILLER      PIC X(18) VALUE "13REMATE          ".
-           
-       01 T-PROYECTOS REDEFINES WKS-PROYECTOS.
-           03 T-PROYECTO OCCURS 10 TIMES INDEXED BY WKS-J.
+      *    El catalogo de proyectos ya no esta fijo en el programa:
+      *    se carga desde ARC-MPRO al arrancar, hasta WKS-MAX-PROY.
+       01 WKS-MAX-PROY    PIC 99 VALUE 30.
+       01 WKS-NUM-PROY    PIC 99 VALUE ZERO.
+
+       01 T-PROYECTOS.
+           03 T-PROYECTO OCCURS 1 TO 30 TIMES
+                          DEPENDING ON WKS-NUM-PROY
+                          INDEXED BY WKS-J.
                05 T-IDP   PIC 99.
-               05 T-NOP   PIC X(16).  
-       
+               05 T-NOP   PIC X(16).
+      *        Marca si este proyecto quedo dentro del filtro de
+      *        status y del punto de control de la corrida actual;
+      *        la usa 2650-PROCESO para conciliar contra el mismo
+      *        subconjunto que alimento el reporte de nomina.
+               05 T-ELEG  PIC X.
+
+      *    Filtro de status para el reporte de nomina: 99 solicita
+      *    todos los status en un solo corrido.
+       01 WKS-STATUS-FILTRO  PIC 9(02).
+       01 WKS-FILTRO-TODOS   PIC X VALUE "N".
+           88 FILTRO-ES-TODOS         VALUE "S".
+
+      *    Respuesta S/N al modo de prorrateo de CAL-ING (vease
+      *    1072-PIDE-MODO-PRORR).
+       01 WKS-MODO-PRORR-SN  PIC X VALUE "N".
+
+      *    Acumulador y corte de subtotal mensual, ademas del corte
+      *    por ano que ya existia.
+       01 WKS-CHECK-MES      PIC 99.
+       01 WKS-MES-INCUT      PIC 99.
+       01 WKS-SUM-MES        PIC 9(12)V99.
+
+      *    Limites de plausibilidad para el ingreso total que regresa
+      *    CAL-ING: un proyecto debe ganar cuando menos una
+      *    mensualidad y no mas de 50 anos de mensualidades.
+       01 WKS-ING-TOT-MIN    PIC 9(13)V99.
+       01 WKS-ING-TOT-MAX    PIC 9(13)V99.
+       01 WKS-REJ-FLAG       PIC 9.
+
+       01 WKS-DET-REJ.
+           03 FILLER          PIC X(09) VALUE "RECHAZO: ".
+           03 WKS-REJ-PROY    PIC 99.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 WKS-REJ-CONS    PIC X(30).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 WKS-REJ-TOTAL   PIC $$$$,$$$,$$9.99.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 WKS-REJ-MOTIVO  PIC X(20).
+
+      *    Total acumulado de todo el reporte de nomina, para conciliar
+      *    contra el total del catalogo de proyectos.
+       01 WKS-GRAN-TOT-R1    PIC 9(13)V99.
+       01 WKS-GRAN-CONT-R1   PIC 9(06).
+
+      *    Trailer de control al final del reporte de nomina: total de
+      *    registros detalle y monto acumulado de todos los proyectos.
+       01 WKS-TRAILER-R1.
+           03 FILLER          PIC X(14) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE "**** CONTROL: ".
+           03 WKS-TRL-R1-REGS PIC ZZZ,ZZ9.
+           03 FILLER          PIC X(11) VALUE " REGISTROS ".
+           03 FILLER          PIC X(07) VALUE "MONTO: ".
+           03 WKS-TRL-R1-MTO  PIC $$$,$$$,$$$,$$9.99.
+           03 FILLER          PIC X(05) VALUE " ****".
+
+      *    Ultimo consultor/fecha de inicio procesados, para detectar
+      *    un renglon de ARC-PRO duplicado.
+       01 WKS-PREV-CONS      PIC X(30).
+       01 WKS-PREV-FEC-INI   PIC 9(08).
+       01 WKS-DUP-FLAG       PIC 9.
+
+      *    Punto de control del corte de ARC-CAT: el ultimo proyecto
+      *    ya actualizado con exito en un corrido anterior.
+       01 WKS-CKP-PROY       PIC 99 VALUE ZERO.
+       01 WKS-FS-CKP         PIC XX.
+       01 WKS-FS-MPRO        PIC XX.
+
        01 WKS-HOY.
            03 WKS-ANO     PIC 99.
            03 WKS-MES     PIC 99.
@@ -150,7 +233,9 @@
            03 WKS-FEC-TERMIN   PIC 9(08).
            03 WKS-ING-MENSUA   PIC 9(10)V99.
            03 WKS-ING-TOTALD   PIC 9(13)V99.
-       
+           03 WKS-MODO-PRORR   PIC 9 VALUE ZERO.
+           03 WKS-CAL-STATUS   PIC 9.
+
       *===========VARIABLES DE REPORTE 1===========
        01 WKS-ENC1.
            03 FILLER      PIC X(20) VALUE SPACES.
@@ -161,12 +246,8 @@
       *       03 FILLER         PIC X(03) VALUE SPACES.
            03 FILLER      PIC X(18)
                      VALUE "FECHA DE PROCESO: ".
-           03 WKS-DIA     PIC 99.
-           03 FILLER      PIC X VALUE "/".
-           03 WKS-MES     PIC 99.
-           03 FILLER      PIC XXX VALUE "/20".
-           03 WKS-ANO     PIC 99.
-           03 FILLER      PIC X(35) VALUE SPACES.
+           03 WKS-ENC2-FECHA PIC X(30).
+           03 FILLER      PIC X(16) VALUE SPACES.
            03 FILLER      PIC X(08) VALUE "PAGINA: ".
            03 WKS-NUM-PAG PIC 9(02).
        
@@ -217,14 +298,15 @@
       *       03 FILLER         PIC X(03) VALUE SPACES.
            03 FILLER       PIC X(18)
                      VALUE "FECHA DE PROCESO: ".
-           03 WKS-DIA      PIC 99.
-           03 FILLER       PIC X VALUE "/".
-           03 WKS-MESEB    PIC XXX.
-           03 FILLER       PIC XXX VALUE "/20".
-           03 WKS-ANO      PIC 99.
-           03 FILLER       PIC X(35) VALUE SPACES.
+           03 WKS-ENCB-FECHA PIC X(30).
+           03 FILLER       PIC X(16) VALUE SPACES.
            03 FILLER       PIC X(08) VALUE "PAGINA: ".
            03 WKS-NUM-PAGA PIC 9(02).
+
+      *    Fecha larga del encabezado, formateada por FEC-FOR en vez
+      *    de la busqueda de mes propia que tenia este reporte.
+       01 WKS-LK-FECHA        PIC 9(08).
+       01 WKS-LK-STATUS       PIC 9.
            
        01 WKS-ENCC.
       *       03 FILLER         PIC X(03) VALUE SPACES.
@@ -256,7 +338,18 @@
            03 WKS-ANOT     PIC 9999.
            03 FILLER       PIC X(01) VALUE ":".
            03 WKS-PARTOT   PIC $$,$$$,$$$,$$9.99.
-           
+
+       01 WKS-TOTMES.
+           03 FILLER       PIC X(32) VALUE SPACES.
+           03 FILLER       PIC X(16) VALUE "TOTAL MES      :".
+           03 WKS-MEST     PIC 99.
+           03 FILLER       PIC X(02) VALUE "  ".
+           03 WKS-MESTOT   PIC $$,$$$,$$$,$$9.99.
+
+       01 WKS-CONCIL.
+           03 FILLER       PIC X(20) VALUE SPACES.
+           03 WKS-CONCIL-TXT PIC X(60).
+
        01 WKS-PIEA.
            03 FILLER       PIC X(12) VALUE "TOTAL PROY: ".
            03 WKS-PROY-CO  PIC 99.
@@ -278,11 +371,118 @@
            OPEN I-O     ARC-CAT.
            OPEN OUTPUT  R-NOMPRO.
            OPEN OUTPUT  R-CATPRO.
+           OPEN OUTPUT  ARC-REJ.
            DISPLAY SPACES ERASE.
-       
+
+           PERFORM 1050-CARGA-PROYECTOS.
+           PERFORM 1060-LEE-CHECKPOINT.
+           PERFORM 1070-PIDE-STATUS.
+           PERFORM 1072-PIDE-MODO-PRORR.
+
+           MOVE ZERO TO WKS-GRAN-TOT-R1.
+           MOVE ZERO TO WKS-GRAN-CONT-R1.
+
+      *    ARC-MPRO todavia no existe en una instalacion nueva hasta
+      *    que alguien de alta el primer proyecto (igual que ARC-CKP
+      *    mas abajo); en ese caso se arranca con el catalogo vacio
+      *    en vez de tronar el OPEN.
+       1050-CARGA-PROYECTOS.
+           MOVE ZERO TO WKS-NUM-PROY.
+           OPEN INPUT ARC-MPRO.
+           IF WKS-FS-MPRO = "35"
+               CONTINUE
+           ELSE
+               READ ARC-MPRO
+                   AT END MOVE 1 TO WKS-FINO1
+                   NOT AT END MOVE 0 TO WKS-FINO1
+
+               PERFORM 1055-AGREGA-PROYECTO UNTIL WKS-FINO1 = 1
+
+               CLOSE ARC-MPRO.
+
+           MOVE ZERO TO WKS-FINO1.
+
+       1055-AGREGA-PROYECTO.
+           SET WKS-J TO 1.
+           MOVE ZERO TO WKS-DUP-FLAG.
+           IF WKS-NUM-PROY > 0
+               SEARCH T-PROYECTO VARYING WKS-J
+                   AT END CONTINUE
+                   WHEN T-IDP (WKS-J) = ID-PROY-M
+                       DISPLAY "PROYECTO DUPLICADO EN EL CATALOGO: "
+                           ID-PROY-M
+                       MOVE 1 TO WKS-DUP-FLAG
+               END-SEARCH.
+
+           IF WKS-DUP-FLAG = 1
+               CONTINUE
+           ELSE
+               IF WKS-NUM-PROY < WKS-MAX-PROY
+                   ADD 1 TO WKS-NUM-PROY
+                   MOVE ID-PROY-M  TO T-IDP (WKS-NUM-PROY)
+                   MOVE NOM-PROY-M TO T-NOP (WKS-NUM-PROY)
+                   MOVE "N"        TO T-ELEG (WKS-NUM-PROY)
+               ELSE
+                   DISPLAY "CATALOGO DE PROYECTOS LLENO, SE OMITE "
+                       ID-PROY-M.
+
+           READ ARC-MPRO
+               AT END MOVE 1 TO WKS-FINO1.
+
+      *    Reanudacion del corte de ARC-CAT: si un corrido anterior ya
+      *    dejo actualizados los proyectos hasta CKP-ULT-PROY, este
+      *    corrido brinca esos proyectos y sigue donde se quedo, ya
+      *    que el sort entrega en orden ascendente de SID-PROYECTO.
+       1060-LEE-CHECKPOINT.
+           MOVE ZERO TO WKS-CKP-PROY.
+           OPEN INPUT ARC-CKP.
+           IF WKS-FS-CKP = "35"
+               MOVE ZERO TO CKP-ULT-PROY
+           ELSE
+               READ ARC-CKP
+                   AT END MOVE ZERO TO CKP-ULT-PROY
+               CLOSE ARC-CKP.
+           MOVE CKP-ULT-PROY TO WKS-CKP-PROY.
+
+           IF WKS-CKP-PROY NOT = ZERO
+               DISPLAY "REANUDANDO DESPUES DEL PROYECTO "
+                   WKS-CKP-PROY.
+
+       1065-GRABA-CHECKPOINT.
+           MOVE WKS-CKP-PROY TO CKP-ULT-PROY.
+           OPEN OUTPUT ARC-CKP.
+           WRITE REG-CKP.
+           CLOSE ARC-CKP.
+
+      *    Filtro de status seleccionable: 99 procesa todos los
+      *    status en un solo corrido, igual que TODOS en SORT-PRO.
+       1070-PIDE-STATUS.
+           DISPLAY "STATUS DE PROYECTO A CONSULTAR (99 = TODOS): "
+               LINE 14 POSITION 05.
+           ACCEPT WKS-STATUS-FILTRO LINE 14 POSITION 50.
+
+           IF WKS-STATUS-FILTRO = 99
+               SET FILTRO-ES-TODOS TO TRUE
+           ELSE
+               MOVE "N" TO WKS-FILTRO-TODOS.
+
+      *    Modo de prorrateo de CAL-ING para todo el corrido: 0 =
+      *    tarifa fija de 30 dias (igual que siempre), 1 = dias
+      *    reales de cada mes. Se pide una sola vez porque aplica por
+      *    igual a todos los proyectos de este corrido.
+       1072-PIDE-MODO-PRORR.
+           DISPLAY "PRORRATEO CON DIAS REALES DEL MES (S/N): "
+               LINE 15 POSITION 05.
+           ACCEPT WKS-MODO-PRORR-SN LINE 15 POSITION 50.
+
+           IF WKS-MODO-PRORR-SN = "S"
+               MOVE 1 TO WKS-MODO-PRORR
+           ELSE
+               MOVE 0 TO WKS-MODO-PRORR.
+
        2000-PROCESO.
            PERFORM 2200-REPORTE-NOMINA.
-           
+
            PERFORM 2600-REPORTE-CATALOGO.
        
        2200-REPORTE-NOMINA.
@@ -304,13 +504,26 @@
 
        2205-PROCESO.
            MOVE FECHA-TERMINO       TO WKS-INPUTFEC.
-           IF STATUS-PROY = 01
+           IF (FILTRO-ES-TODOS OR STATUS-PROY = WKS-STATUS-FILTRO)
+                   AND ID-PROYECT > WKS-CKP-PROY
       *     IF STATUS-PROY = 01 AND WKS-INFEC >= WKS-HOY
                MOVE REG-PRO         TO SREG-PRO
-               RELEASE SREG-PRO.
+               RELEASE SREG-PRO
+               PERFORM 2206-MARCA-ELEGIBLE.
 
            READ ARC-PRO
            AT END MOVE 1            TO WKS-FINO1.
+
+      *    Marca en el catalogo en memoria que este proyecto quedo
+      *    dentro del filtro de status y del punto de control de esta
+      *    corrida, para que 2650-PROCESO acumule el catalogo sobre
+      *    el mismo subconjunto que alimento al reporte de nomina.
+       2206-MARCA-ELEGIBLE.
+           SET WKS-J TO 1
+           SEARCH T-PROYECTO VARYING WKS-J
+           AT END DISPLAY "NO EXISTE PROYECTO"
+           WHEN T-IDP (WKS-J) = ID-PROYECT
+               MOVE "S" TO T-ELEG (WKS-J).
        
        2207-FIN.
            DISPLAY "FIN DEL INGRESO AL SORT".
@@ -333,7 +546,11 @@
            WRITE LINEAN AFTER PAGE.
            
            ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY        TO WKS-ENC2.
+           STRING "20" DELIMITED BY SIZE
+                  WKS-HOY   DELIMITED BY SIZE
+                  INTO WKS-LK-FECHA.
+           CALL "FEC-FOR" USING WKS-LK-FECHA WKS-ENC2-FECHA
+                                 WKS-LK-STATUS.
            MOVE WKS-ENC2            TO LINEAN.
            WRITE LINEAN AFTER 2.
            
@@ -356,66 +573,111 @@
            
        
        2250-PROCESO.
+      *    Renglon duplicado: mismo proyecto, mismo consultor, misma
+      *    fecha de inicio que el renglon inmediato anterior.
+           IF SID-PROYECTO = WKS-IDR1CUT
+                   AND SNOMBRE-CONSULTOR = WKS-PREV-CONS
+                   AND SFECHA-INICIO = WKS-PREV-FEC-INI
+               DISPLAY "REGISTRO DUPLICADO: PROYECTO " SID-PROYECTO
+                   " CONSULTOR " SNOMBRE-CONSULTOR.
+
            MOVE SNOMBRE-CONSULTOR  TO WKS-NOM-CONS.
 
            MOVE SFECHA-INICIO      TO WKS-FEC-SPLIT.
            PERFORM 2252-FORMATEAR-FECHA.
            MOVE WKS-FORM-FEC       TO WKS-FEC-INID.
            MOVE WKS-SPANO          TO WKS-CHECK-FEC.
+           MOVE WKS-SPMES          TO WKS-CHECK-MES.
 
            MOVE SFECHA-TERMINO     TO WKS-FEC-SPLIT.
            PERFORM 2252-FORMATEAR-FECHA.
            MOVE WKS-FORM-FEC       TO WKS-FEC-TERD.
 
            MOVE SINGRESO-MENSUAL   TO WKS-ING-MEND.
-           
+
+      *    Limites de plausibilidad del ingreso total: al menos una
+      *    mensualidad y no mas de 50 anos de mensualidades de este
+      *    proyecto.
+           MOVE SINGRESO-MENSUAL          TO WKS-ING-TOT-MIN.
+           COMPUTE WKS-ING-TOT-MAX = SINGRESO-MENSUAL * 600.
+
       *----------CAL-ING------------
-      
+
            MOVE SFECHA-INICIO      TO WKS-FEC-INICIO.
            MOVE SFECHA-TERMINO     TO WKS-FEC-TERMIN.
            MOVE SINGRESO-MENSUAL   TO WKS-ING-MENSUA.
 
            CALL "CAL-ING" USING WKS-LINK-DATA.
-      *     DISPLAY SNOMBRE-CONSULTOR.
-           
-           
+
            MOVE WKS-ING-TOTALD     TO WKS-ING-TOT1.
-           
-           
-      *     DISPLAY WKS-ING-TOTALD.
-      *     DISPLAY WKS-SUM-CUFE.
-      *     DISPLAY WKS-SUM-TNP.
-      *       ACCEPT WKS-ESPERA.
-      *--------------------------------------------------
-      
+
       *-----------EXPERIMENTOS CON EL CORTE POR FECHA-------
       *
-           IF WKS-CHECK-FEC IS NOT EQUAL WKS-FEC-INCUT OR 
+           IF WKS-CHECK-FEC IS NOT EQUAL WKS-FEC-INCUT OR
                SID-PROYECTO IS NOT EQUAL WKS-IDR1CUT
-               
+
                MOVE WKS-FEC-INCUT  TO WKS-ANOT
                MOVE WKS-CHECK-FEC  TO WKS-FEC-INCUT
                PERFORM 2257-ESCRIBE-CORTE-FECHA.
-           
+
+           IF WKS-CHECK-MES IS NOT EQUAL WKS-MES-INCUT OR
+               SID-PROYECTO IS NOT EQUAL WKS-IDR1CUT
+
+               MOVE WKS-MES-INCUT  TO WKS-MEST
+               MOVE WKS-CHECK-MES  TO WKS-MES-INCUT
+               PERFORM 2258-ESCRIBE-CORTE-MES.
+
            IF SID-PROYECTO = WKS-IDR1CUT
                NEXT SENTENCE
            ELSE
                PERFORM 2255-GENERA-PIE
-               
+
                PERFORM 2222-GENERA-ENCABEZADO
                PERFORM 2259-ACTUALIZA-ARC-CAT
+               MOVE WKS-IDR1CUT    TO WKS-CKP-PROY
+               PERFORM 1065-GRABA-CHECKPOINT
                MOVE SID-PROYECTO   TO WKS-IDR1CUT
-               
-               INITIALIZE WKS-SUM-TNP WKS-SUM-CUFE. 
-               
-           ADD WKS-ING-TOTALD     TO WKS-SUM-TNP.
-           
-           ADD WKS-ING-TOTALD     TO WKS-SUM-CUFE.
-           
-           
-           MOVE WKS-DET1 TO LINEAN.
-           WRITE LINEAN AFTER 1.
-           
+
+               INITIALIZE WKS-SUM-TNP WKS-SUM-CUFE WKS-SUM-MES.
+
+      *    Resultado implausible de CAL-ING: se manda a la lista de
+      *    rechazos y no entra a los acumulados ni al detalle. Un
+      *    rango de fechas invalido se distingue de un monto fuera
+      *    de rango, ya que WKS-ING-TOTALD queda en cero y no por
+      *    ser una mensualidad pequena.
+           IF WKS-CAL-STATUS = 1
+               MOVE 1 TO WKS-REJ-FLAG
+               MOVE "FECHAS INVALIDAS" TO WKS-REJ-MOTIVO
+           ELSE
+               IF WKS-ING-TOTALD < WKS-ING-TOT-MIN
+                   MOVE 1 TO WKS-REJ-FLAG
+                   MOVE "MENOR A UNA MENSUALIDAD" TO WKS-REJ-MOTIVO
+               ELSE
+                   IF WKS-ING-TOTALD > WKS-ING-TOT-MAX
+                       MOVE 1 TO WKS-REJ-FLAG
+                       MOVE "EXCEDE EL LIMITE" TO WKS-REJ-MOTIVO
+                   ELSE
+                       MOVE 0 TO WKS-REJ-FLAG.
+
+           IF WKS-REJ-FLAG = 1
+               MOVE SID-PROYECTO   TO WKS-REJ-PROY
+               MOVE SNOMBRE-CONSULTOR TO WKS-REJ-CONS
+               MOVE WKS-ING-TOTALD TO WKS-REJ-TOTAL
+               MOVE WKS-DET-REJ    TO LINEA-REJ
+               WRITE LINEA-REJ
+           ELSE
+               ADD WKS-ING-TOTALD  TO WKS-SUM-TNP
+               ADD WKS-ING-TOTALD  TO WKS-SUM-CUFE
+               ADD WKS-ING-TOTALD  TO WKS-SUM-MES
+               ADD WKS-ING-TOTALD  TO WKS-GRAN-TOT-R1
+               ADD 1               TO WKS-GRAN-CONT-R1
+
+               MOVE WKS-DET1 TO LINEAN
+               WRITE LINEAN AFTER 1.
+
+           MOVE SNOMBRE-CONSULTOR  TO WKS-PREV-CONS.
+           MOVE SFECHA-INICIO      TO WKS-PREV-FEC-INI.
+
            RETURN SOR-TEM
            AT END MOVE 1           TO WKS-FINR1.
 
@@ -449,7 +711,18 @@
                MOVE WKS-TOTPAR     TO LINEAN
                WRITE LINEAN AFTER 1
                INITIALIZE WKS-SUM-CUFE.
-       
+
+      *    Subtotal mensual, impreso ademas del subtotal por ano que
+      *    ya generaba 2257-ESCRIBE-CORTE-FECHA.
+       2258-ESCRIBE-CORTE-MES.
+           IF WKS-NUM-PAG = 0
+               NEXT SENTENCE
+           ELSE
+               MOVE WKS-SUM-MES    TO WKS-MESTOT
+               MOVE WKS-TOTMES     TO LINEAN
+               WRITE LINEAN AFTER 1
+               INITIALIZE WKS-SUM-MES.
+
        2259-ACTUALIZA-ARC-CAT.
            MOVE 0 TO WKS-F-RWRT.
            MOVE WKS-IDR1CUT       TO ID-PROYECTO.
@@ -472,8 +745,22 @@
            MOVE WKS-FEC-INCUT  TO WKS-ANOT.
            MOVE WKS-CHECK-FEC  TO WKS-FEC-INCUT.
            PERFORM 2257-ESCRIBE-CORTE-FECHA.
+
+           MOVE WKS-MES-INCUT  TO WKS-MEST.
+           MOVE WKS-CHECK-MES  TO WKS-MES-INCUT.
+           PERFORM 2258-ESCRIBE-CORTE-MES.
+
            PERFORM 2255-GENERA-PIE.
            PERFORM 2259-ACTUALIZA-ARC-CAT.
+           MOVE SID-PROYECTO   TO WKS-CKP-PROY.
+           PERFORM 1065-GRABA-CHECKPOINT.
+
+           IF WKS-GRAN-CONT-R1 > ZERO
+               MOVE WKS-GRAN-CONT-R1 TO WKS-TRL-R1-REGS
+               MOVE WKS-GRAN-TOT-R1  TO WKS-TRL-R1-MTO
+               MOVE WKS-TRAILER-R1   TO LINEAN
+               WRITE LINEAN AFTER 2.
+
            DISPLAY "TERMINO EL PROCESO DE REPORTE 1".
 
       *----------------SEGUNDO-REPOTE---------------*
@@ -501,14 +788,12 @@
            WRITE LINEAC AFTER PAGE.
            
            ACCEPT WKS-HOY-TBM FROM DATE.
-           SET WKS-I TO 1 
-           SEARCH T-MESE VARYING WKS-I
-           AT END DISPLAY "NO EXISTE MES"
-           WHEN T-IDM (WKS-I) = WKS-MESTBM
-           
-           MOVE T-MES (WKS-I) TO WKS-MESEB.
-           
-           MOVE CORR WKS-HOY  TO WKS-ENCB.
+           STRING "20" DELIMITED BY SIZE
+                  WKS-HOY-TBM DELIMITED BY SIZE
+                  INTO WKS-LK-FECHA.
+           CALL "FEC-FOR" USING WKS-LK-FECHA WKS-ENCB-FECHA
+                                 WKS-LK-STATUS.
+
            MOVE WKS-ENCB      TO LINEAC.
            WRITE LINEAC AFTER 2.
            
@@ -529,34 +814,63 @@
            MOVE WKS-DETA      TO LINEAC
            WRITE LINEAC AFTER 1
            ADD 1              TO WKS-PROY-CO.
-           
-           ADD IMP-TOTAL      TO WKS-IMP-FINAL.
-           
+
+           PERFORM 2655-ACUMULA-SI-ELEGIBLE.
+
            READ ARC-CAT
            NEXT
            AT END MOVE 1      TO WKS-FINR2.
+
+      *    Solo entra a la conciliacion el importe de los proyectos
+      *    que tambien alimentaron el reporte de nomina en esta
+      *    corrida (mismo filtro de status y mismo punto de control);
+      *    el resto del catalogo, acumulado en corridas anteriores,
+      *    se sigue listando pero no entra a la conciliacion.
+       2655-ACUMULA-SI-ELEGIBLE.
+           SET WKS-J TO 1
+           SEARCH T-PROYECTO VARYING WKS-J
+           AT END CONTINUE
+           WHEN T-IDP (WKS-J) = ID-PROYECTO
+               IF T-ELEG (WKS-J) = "S"
+                   ADD IMP-TOTAL TO WKS-IMP-FINAL.
        
        2680-FIN.
            MOVE ALL "-" TO WKS-LINEAA.
            MOVE WKS-LINEAA TO LINEAC.
            WRITE LINEAC AFTER 1.
-           
+
            MOVE WKS-IMP-FINAL TO WKS-TOT-IMPO.
            MOVE WKS-PIEA      TO LINEAC.
            WRITE LINEAC AFTER 1.
-       
+
+           PERFORM 2685-CONCILIA-TOTALES.
+
+      *    Conciliacion de saldos: el total acumulado del reporte de
+      *    nomina contra el total del catalogo que se acaba de
+      *    terminar de imprimir.
+       2685-CONCILIA-TOTALES.
+           IF WKS-GRAN-TOT-R1 = WKS-IMP-FINAL
+               MOVE "CONCILIACION OK: NOMINA = CATALOGO"
+                   TO WKS-CONCIL-TXT
+           ELSE
+               MOVE "CONCILIACION CON DIFERENCIA ENTRE NOMINA Y"
+                   TO WKS-CONCIL-TXT.
+
+           MOVE WKS-CONCIL    TO LINEAC.
+           WRITE LINEAC AFTER 2.
+
        3000-FIN.
-              
-      *    CLOSE ARC-PRO  WITH SAVE.
-      *    CLOSE ARC-CAT  WITH SAVE.
-      *    CLOSE R-NOMPRO WITH SAVE.
-      *    CLOSE R-CATPRO WITH SAVE.
 
-           CLOSE ARC-PRO.  
-           CLOSE ARC-CAT. 
-           CLOSE R-NOMPRO. 
-           CLOSE R-CATPRO. 
-           
+      *    Corrida completa: se limpia el punto de control para que
+      *    el siguiente corrido arranque desde el principio.
+           MOVE ZERO TO WKS-CKP-PROY.
+           PERFORM 1065-GRABA-CHECKPOINT.
+
+           CLOSE ARC-PRO.
+           CLOSE ARC-CAT.
+           CLOSE R-NOMPRO.
+           CLOSE R-CATPRO.
+           CLOSE ARC-REJ.
+
            DISPLAY "TERMINO EL PROCESO DE REPORTE 2".
            DISPLAY "EL PROGRAMA TERMINO CON EXITO.".
-           ACCEPT WKS-ESPERA.
\ No newline at end of file
