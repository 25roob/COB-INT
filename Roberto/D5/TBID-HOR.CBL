@@ -1,128 +1,241 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TBID-HOR.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARC-HOR ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-HOR.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    Horario guardado en disco: una linea por cada materia/dia
+      *    con hora, aula y profesor.
+       FD ARC-HOR.
+       01 REG-HOR.
+           03 HOR-MATERIA   PIC X(04).
+           03 HOR-DIA       PIC X(09).
+           03 HOR-HORA      PIC 9999.
+           03 HOR-AULA      PIC X(06).
+           03 HOR-PROF      PIC X(15).
+
        WORKING-STORAGE SECTION.
-       
+
       *----------------TABLAS----------------------*
-       
+      *    Semana completa, LUNES a DOMINGO.
        01 WKS-DIAS.
            03 FILLER    PIC X(09) VALUE "LUNES".
            03 FILLER    PIC X(09) VALUE "MARTES".
            03 FILLER    PIC X(09) VALUE "MIERCOLES".
            03 FILLER    PIC X(09) VALUE "JUEVES".
            03 FILLER    PIC X(09) VALUE "VIERNES".
-       
+           03 FILLER    PIC X(09) VALUE "SABADO".
+           03 FILLER    PIC X(09) VALUE "DOMINGO".
+
        01 T-DIAS REDEFINES WKS-DIAS.
-           03 T-DI OCCURS 5 TIMES PIC X(09).
-       
+           03 T-DI OCCURS 7 TIMES PIC X(09).
+
        01 WKS-MATERIAS.
            03 FILLER    PIC XXXX VALUE "SO".
            03 FILLER    PIC XXXX VALUE "BD".
            03 FILLER    PIC XXXX VALUE "RDS".
            03 FILLER    PIC XXXX VALUE "IA".
-       
+
        01 T-MATERIAS REDEFINES WKS-MATERIAS.
            03 T-MA OCCURS 4 TIMES PIC XXXX.
-       
-       
+
+      *    Cada celda guarda aula y profesor ademas de la hora.
        01 T-HORARIOS.
            03 T-MATERIAS OCCURS 4 TIMES.
-               05 T-DIAS OCCURS 5 TIMES.
+               05 T-DIAS OCCURS 7 TIMES.
                    07 T-HORA PIC 9999.
-                   
+                   07 T-AULA PIC X(06).
+                   07 T-PROF PIC X(15).
+
       *------------------VARIABLES----------------*
-       
+
        77 WKS-I         PIC 9.
        77 WKS-J         PIC 9.
        77 WKS-K         PIC 9.
        77 WKS-L         PIC 9.
-       
-      *-----------------LATERAL-------------------* 
+       77 WKS-M         PIC 9.
+       77 WKS-N         PIC 9.
+
+      *-----------------LATERAL-------------------*
        01 WKS-LIN-S     PIC 99 VALUE 5.
        01 WKS-POS-S     PIC 99 VALUE 5.
        01 WKS-DISMAS    PIC 99.
-       
+
       *-----------------CABECERA------------------*
 
        01 WKS-LIN-H     PIC 99  VALUE 5.
        01 WKS-POS-H     PIC 999.
        01 WKS-DISMAS2   PIC 99.
 
-      
+      *    Horario guardado de un corrido anterior, si existe.
+       01 WKS-FIN-HOR   PIC 9 VALUE ZERO.
+       01 WKS-FS-HOR    PIC XX.
+
+      *    Deteccion de choques de horario: misma aula o mismo profesor
+      *    en el mismo dia y hora, en materias distintas.
+       01 WKS-CHOQUES   PIC 99 VALUE ZERO.
+       01 WKS-DET-CHOQUE.
+           03 FILLER          PIC X(13) VALUE "CHOQUE ENTRE ".
+           03 WKS-DC-MAT1     PIC XXXX.
+           03 FILLER          PIC X(04) VALUE " Y ".
+           03 WKS-DC-MAT2     PIC XXXX.
+           03 FILLER          PIC X(04) VALUE " EL ".
+           03 WKS-DC-DIA      PIC X(09).
+           03 FILLER          PIC X(02) VALUE ", ".
+           03 WKS-DC-HORA     PIC 9999.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
            STOP RUN.
-           
+
        1000-INICIO.
            DISPLAY SPACES ERASE.
-       
+           PERFORM 1050-CARGA-HORARIO.
+
+      *    Recupera el horario de un corrido anterior, si el
+      *    maestro ya genero el archivo.
+       1050-CARGA-HORARIO.
+           OPEN INPUT ARC-HOR.
+           IF WKS-FS-HOR = "35"
+               CONTINUE
+           ELSE
+               READ ARC-HOR
+                   AT END MOVE 1 TO WKS-FIN-HOR
+                   NOT AT END MOVE 0 TO WKS-FIN-HOR
+
+               PERFORM 1055-ACOMODA-REGISTRO UNTIL WKS-FIN-HOR = 1
+
+               CLOSE ARC-HOR.
+
+           MOVE ZERO TO WKS-FIN-HOR.
+
+       1055-ACOMODA-REGISTRO.
+           PERFORM 1056-COMPARA-CELDA
+               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > 4
+               AFTER WKS-J FROM 1 BY 1 UNTIL WKS-J > 7.
+
+           READ ARC-HOR
+               AT END MOVE 1 TO WKS-FIN-HOR.
+
+       1056-COMPARA-CELDA.
+           IF T-MA (WKS-I) = HOR-MATERIA
+               AND T-DI (WKS-J) = HOR-DIA
+               MOVE HOR-HORA TO T-HORA (WKS-I WKS-J)
+               MOVE HOR-AULA TO T-AULA (WKS-I WKS-J)
+               MOVE HOR-PROF TO T-PROF (WKS-I WKS-J).
+
        2000-PROCESO.
-           PERFORM 2100-LLENA-TABLA 
+           PERFORM 2100-LLENA-TABLA
                VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > 4
-               AFTER WKS-J FROM 1 BY 1 UNTIL WKS-J > 5.
-               
+               AFTER WKS-J FROM 1 BY 1 UNTIL WKS-J > 7.
+
            DISPLAY SPACES ERASE.
-           
+
            PERFORM 2200-DESPLIEGA-TABLA
                VARYING WKS-K FROM 1 BY 1 UNTIL WKS-K > 4
-               AFTER WKS-L FROM 1 BY 1 UNTIL WKS-L > 5.
-       
+               AFTER WKS-L FROM 1 BY 1 UNTIL WKS-L > 7.
+
+           PERFORM 2150-VALIDA-CHOQUES.
+
+      *    Una celda ya recuperada de un corrido anterior no se vuelve
+      *    a pedir; solo se captura si sigue en blanco.
        2100-LLENA-TABLA.
-         
-           DISPLAY "INTRODUCE HORARIO DE " T-MA (WKS-I) T-DI (WKS-J)
-                ":".
-           ACCEPT T-HORA (WKS-I WKS-J).
-               
-       
+           IF T-HORA (WKS-I WKS-J) = ZERO
+               DISPLAY "INTRODUCE HORARIO DE " T-MA (WKS-I) " "
+                    T-DI (WKS-J) ":"
+               ACCEPT T-HORA (WKS-I WKS-J)
+               DISPLAY "AULA DE " T-MA (WKS-I) " " T-DI (WKS-J) ":"
+               ACCEPT T-AULA (WKS-I WKS-J)
+               DISPLAY "PROFESOR DE " T-MA (WKS-I) " " T-DI (WKS-J) ":"
+               ACCEPT T-PROF (WKS-I WKS-J).
+
+
        2200-DESPLIEGA-TABLA.
-       
-	   
-           DISPLAY T-MA (WKS-K) ", " T-DI (WKS-L) " ES " 
-		       T-HORA (WKS-K WKS-L).
-       
-	   
-	   
-       
-       COMENTADO.    
-      *-------------LATERAL1-----------------*     
-           
+
+           DISPLAY T-MA (WKS-K) ", " T-DI (WKS-L) " ES "
+               T-HORA (WKS-K WKS-L) " AULA " T-AULA (WKS-K WKS-L)
+               " PROFR " T-PROF (WKS-K WKS-L).
+
+      *    Recorre todas las parejas de materias distintas buscando
+      *    la misma aula o el mismo profesor en el mismo dia y hora.
+       2150-VALIDA-CHOQUES.
+           PERFORM 2155-CHOQUES-PAR-MN
+               VARYING WKS-M FROM 1 BY 1 UNTIL WKS-M > 4
+               AFTER WKS-N FROM 1 BY 1 UNTIL WKS-N > 7.
+
+           IF WKS-CHOQUES = 0
+               DISPLAY "SIN CHOQUES DE HORARIO.".
+
+       2155-CHOQUES-PAR-MN.
+           PERFORM 2160-COMPARA-CHOQUE
+               VARYING WKS-K FROM 1 BY 1 UNTIL WKS-K > 4
+               AFTER WKS-L FROM 1 BY 1 UNTIL WKS-L > 7.
+
+       2160-COMPARA-CHOQUE.
+           IF WKS-M < WKS-K
+               IF T-DI (WKS-N) = T-DI (WKS-L)
+                   AND T-HORA (WKS-M WKS-N) = T-HORA (WKS-K WKS-L)
+                   AND T-HORA (WKS-M WKS-N) NOT = ZERO
+                   IF T-AULA (WKS-M WKS-N) = T-AULA (WKS-K WKS-L)
+                       OR T-PROF (WKS-M WKS-N) = T-PROF (WKS-K WKS-L)
+                       ADD 1 TO WKS-CHOQUES
+                       MOVE T-MA (WKS-M)      TO WKS-DC-MAT1
+                       MOVE T-MA (WKS-K)      TO WKS-DC-MAT2
+                       MOVE T-DI (WKS-N)      TO WKS-DC-DIA
+                       MOVE T-HORA (WKS-M WKS-N) TO WKS-DC-HORA
+                       DISPLAY WKS-DET-CHOQUE.
+
+       COMENTADO.
+      *-------------LATERAL1-----------------*
+
            IF WKS-LIN-S > 8
                MOVE 5 TO WKS-LIN-S.
-               
+
            ADD 1 TO WKS-LIN-S.
-           
+
            IF WKS-DISMAS > 3
                MOVE 0 TO WKS-DISMAS.
-           
+
            ADD 1 TO WKS-DISMAS.
-           
+
            DISPLAY T-MA (WKS-DISMAS) LINE WKS-LIN-S POSITION WKS-POS-S.
-           
+
       *-------------CABECERA1-----------------*
            IF WKS-POS-H > 50
                MOVE 0 TO WKS-POS-H.
-           
+
            ADD 12 TO WKS-POS-H.
-           
+
            IF WKS-DISMAS2 > 4
                MOVE 0 TO WKS-DISMAS2.
-           
+
            ADD 1 TO WKS-DISMAS2.
-           
-           DISPLAY T-DI (WKS-DISMAS2) 
+
+           DISPLAY T-DI (WKS-DISMAS2)
                LINE WKS-LIN-H POSITION WKS-POS-H.
-           
+
+      *    Guarda el horario completo para el siguiente corrido.
+       2900-GRABA-HORARIO.
+           OPEN OUTPUT ARC-HOR.
+           PERFORM 2910-GRABA-CELDA
+               VARYING WKS-K FROM 1 BY 1 UNTIL WKS-K > 4
+               AFTER WKS-L FROM 1 BY 1 UNTIL WKS-L > 7.
+           CLOSE ARC-HOR.
+
+       2910-GRABA-CELDA.
+           MOVE T-MA (WKS-K)          TO HOR-MATERIA.
+           MOVE T-DI (WKS-L)          TO HOR-DIA.
+           MOVE T-HORA (WKS-K WKS-L)  TO HOR-HORA.
+           MOVE T-AULA (WKS-K WKS-L)  TO HOR-AULA.
+           MOVE T-PROF (WKS-K WKS-L)  TO HOR-PROF.
+           WRITE REG-HOR.
+
        3000-FIN.
-       
-       
-       
-       
-       
-       
-       
-       
\ No newline at end of file
+           PERFORM 2900-GRABA-HORARIO.
