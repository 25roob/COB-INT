@@ -4,7 +4,11 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES     ASSIGN TO DISK.
+      *    CLIENTES indexado por ID-CLIENTE, igual que en ALTTARJE.
+           SELECT CLIENTES     ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE.
            SELECT REP-ANU2     ASSIGN TO PRINTER.
 
        DATA DIVISION.
@@ -17,6 +21,10 @@
            03 NOM-TAR           PIC X(20).
            03 ANUA              PIC 9(05)V99.
            03 FEC-ING           PIC 9(08).
+      *    Activo/inactivo; agregado para el mantenimiento de
+      *    clientes (MANT-CLI). Los clientes existentes sin este
+      *    byte se asumen activos.
+           03 ESTATUS-CLI        PIC 9.
        
        FD REP-ANU2.
        01 LINEA                 PIC X(132).
@@ -33,13 +41,35 @@
       *     03 FILLER PIC X(07) VALUE "NOMINA".
   
   
+      *    El numero de tipos de tarjeta ya no esta fijo en 3:
+      *    WKS-NUM-TAR crece segun los NOM-TAR que traiga CLIENTES,
+      *    hasta el limite WKS-MAX-TAR.
+       01 WKS-MAX-TAR         PIC 99 VALUE 10.
+       01 WKS-NUM-TAR         PIC 99 VALUE ZERO.
+
        01 T-TARJETAS.
-           03 T-TAR   OCCURS 3 TIMES PIC X(07).
+           03 T-TAR   OCCURS 10 TIMES PIC X(07).
+
+      *    Igual que en ALTTARJE, el numero de anos que trae CLIENTES
+      *    tampoco esta fijo: WKS-NUM-ANIO crece hasta WKS-MAX-ANIO.
+       01 WKS-MAX-ANIO        PIC 99 VALUE 20.
+       01 WKS-NUM-ANIO        PIC 99 VALUE ZERO.
+
+       01 T-ANIOS.
+           03 T-ANIO OCCURS 1 TO 20 TIMES DEPENDING ON WKS-NUM-ANIO
+                      PIC 9999.
 
        01 T-ANUALIDADES.
-           03 T-ANUA  OCCURS 3 TIMES PIC 9(07).       
-       
-        
+           03 T-ANUA-TIPO OCCURS 10 TIMES.
+               05 T-ANUA-ANIO OCCURS 20 TIMES PIC 9(07).
+
+       01 WKS-SPLITFE.
+           03 WKS-SANO       PIC 9999.
+           03 FILLER         PIC 9999.
+
+       01 WKS-YR-IDX          PIC 99.
+
+
       *--------------   VARIABLES DE TRABAJO  -------------------
 
        01 TODAY.
@@ -57,11 +87,30 @@
        01 WKS-CONT-LIN          PIC 99.
        01 WKS-FIN               PIC XX.
        01 WKS-TOTAL-ANU         PIC 9(05).
-       
+
        01 WKS-I                 PIC 99.
        01 WKS-J                 PIC 99.
+       01 WKS-K                 PIC 99.
        01 WKS-BUSCADOR          PIC 99.
-       
+
+      *    Insercion ordenada de T-ANIO por ano ascendente, para que
+      *    la comparacion contra el ano anterior en 2200-EXTRAER-TABLA
+      *    compare siempre contra el ano calendario inmediato, sin
+      *    importar el orden en que CLIENTES trae los registros.
+       01 WKS-INS-POS           PIC 99.
+       01 WKS-POS-ENCONTRADA    PIC 9 VALUE ZERO.
+       01 WKS-DESPL             PIC 99.
+       01 WKS-DESPL-TIPO        PIC 99.
+       01 WKS-M                 PIC 99.
+
+      *    Acumuladores usados al imprimir la comparacion ano contra
+      *    ano de cada tipo de tarjeta.
+       01 WKS-SUBTOTAL-TIPO     PIC 9(07).
+       01 WKS-PREV-ANUALIDAD    PIC 9(07).
+       01 WKS-PRIMER-ANIO       PIC 9.
+       01 WKS-VAR-PCT           PIC S9(03)V99.
+       01 WKS-VAR-ED            PIC +ZZ9.99.
+
 
       *--------------VARIABLES DE REPORTE TARJETAS--------------------
       
@@ -80,33 +129,60 @@
            03 WKS-NUM-PAG-TAR       PIC 9(02).
 
 
+      *    Bloque de comparacion ano contra ano, uno por tipo de
+      *    tarjeta, con la misma idea de "encabezado antes del
+      *    detalle" que ya usan ALTTARJE y STAR-FEC.
+       01  WKS-ENC-TIPO.
+           03 FILLER                PIC X(14)
+                     VALUE "TIPO TARJETA: ".
+           03 WKS-ENC-TIPO-NOM      PIC X(10).
+
        01  WKS-ENC-3-TAR.
-           03 FILLER                PIC X(15)
-                     VALUE "TIPO TARJETA ".
-           03 FILLER                PIC X(17) VALUE SPACES. 
+           03 FILLER                PIC X(08) VALUE "ANO".
+           03 FILLER                PIC X(14) VALUE SPACES.
            03 FILLER                PIC X(10)
                      VALUE "ANUALIDAD".
+           03 FILLER                PIC X(08) VALUE SPACES.
+           03 FILLER                PIC X(20)
+                     VALUE "VAR. % VS ANO ANT.".
 
-           
        01  WKS-DET-1-TAR.
            03 FILLER                PIC X(03) VALUE SPACES.
-           03 WKS-TIPO-TAR          PIC X(10).
-           03 FILLER                PIC X(20) VALUE SPACES.
-           03 WKS-ANUALIDAD         PIC 9(05)V99.
-           
-           
+           03 WKS-ANO-DET           PIC 9999.
+           03 FILLER                PIC X(17) VALUE SPACES.
+           03 WKS-ANUALIDAD         PIC $$$$,$$9.99.
+           03 FILLER                PIC X(08) VALUE SPACES.
+           03 WKS-VAR-TXT           PIC X(15).
+
+       01  WKS-PIE-TIPO.
+           03 FILLER                PIC X(26) VALUE SPACES.
+           03 FILLER                PIC X(15)
+                      VALUE "SUBTOTAL TIPO: ".
+           03 WKS-SUBTOTAL-TIPO-E   PIC $$$$,$$9.99.
+
        01  WKS-RAYA-PIE             PIC X(50).
-                       
-       
-       01 WKS-TOT-ANU               PIC 9(07). 
+
+
+       01 WKS-TOT-ANU               PIC 9(07).
        01  WKS-PIE-TOT-ANU.
            03 FILLER                PIC X(26) VALUE SPACES.
-           03 FILLER                PIC X(07) 
+           03 FILLER                PIC X(07)
                       VALUE "TOTAL: ".
-           03 WKS-TOT-ANU-E         PIC $99,999.99. 
-           
-           
-           
+           03 WKS-TOT-ANU-E         PIC $99,999.99.
+
+      *    Trailer de control al final del reporte.
+       01 WKS-TOT-CLI                PIC 9(06) VALUE ZERO.
+       01 WKS-TRAILER.
+           03 FILLER          PIC X(14) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE "**** CONTROL: ".
+           03 WKS-TRL-REGS    PIC ZZZ,ZZ9.
+           03 FILLER          PIC X(11) VALUE " REGISTROS ".
+           03 FILLER          PIC X(07) VALUE "MONTO: ".
+           03 WKS-TRL-MONTO   PIC $$$,$$$,$$9.
+           03 FILLER          PIC X(05) VALUE " ****".
+
+
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -147,61 +223,189 @@
        2000-PROCESO.   
                     
        
-           PERFORM 2100-LLENA-TABLA VARYING WKS-I FROM 1 BY 1
-                                             UNTIL WKS-I > 3.
-                                             
+           PERFORM 2100-LLENA-TABLA.
+
            READ CLIENTES
-           AT END 
+           AT END
            MOVE 1 TO WKS-FIN.
-                                                                                                                       
-                                                                                                                         
+
+
        2100-LLENA-TABLA.
-                
-           IF T-TAR (WKS-I) = SPACES
-		      MOVE NOM-TAR TO T-TAR (WKS-I)
-			  ADD ANUA TO T-ANUA (WKS-I)
-			  ADD 5 TO WKS-I
-           
-           ELSE IF T-TAR (WKS-I) = WKS-BUSCADOR
-              ADD ANUA TO T-ANUA (WKS-I)
-			  ADD 5 TO WKS-I.
+           MOVE ZERO TO WKS-BUSCADOR.
 
+           PERFORM 2110-BUSCA-TAR
+               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > WKS-NUM-TAR.
 
-                     
-                    
-               
-               
+           IF WKS-BUSCADOR = ZERO
+               PERFORM 2120-AGREGA-TAR.
+
+           MOVE FEC-ING TO WKS-SPLITFE.
+           MOVE ZERO TO WKS-YR-IDX.
+
+           PERFORM 2130-BUSCA-ANIO
+               VARYING WKS-I FROM 1 BY 1 UNTIL WKS-I > WKS-NUM-ANIO.
+
+           IF WKS-YR-IDX = ZERO
+               PERFORM 2140-AGREGA-ANIO.
+
+           IF WKS-BUSCADOR NOT = ZERO AND WKS-YR-IDX NOT = ZERO
+               ADD ANUA TO T-ANUA-ANIO (WKS-BUSCADOR WKS-YR-IDX)
+               ADD 1    TO WKS-TOT-CLI.
+
+       2110-BUSCA-TAR.
+           IF T-TAR (WKS-I) = NOM-TAR
+               MOVE WKS-I TO WKS-BUSCADOR
+               ADD 30 TO WKS-I.
+
+       2120-AGREGA-TAR.
+           IF WKS-NUM-TAR < WKS-MAX-TAR
+               ADD 1 TO WKS-NUM-TAR
+               MOVE NOM-TAR TO T-TAR (WKS-NUM-TAR)
+               MOVE WKS-NUM-TAR TO WKS-BUSCADOR
+           ELSE
+               DISPLAY "TABLA DE TARJETAS LLENA, SE OMITE CLIENTE "
+                   ID-CLIENTE.
+
+       2130-BUSCA-ANIO.
+           IF T-ANIO (WKS-I) = WKS-SANO
+               MOVE WKS-I TO WKS-YR-IDX
+               ADD 30 TO WKS-I.
+
+      *    Inserta el ano nuevo en su posicion ascendente dentro de
+      *    T-ANIO, recorriendo hacia abajo los anos mayores (y su
+      *    columna de anualidad en cada tipo de tarjeta) para abrirle
+      *    espacio.
+       2140-AGREGA-ANIO.
+           IF WKS-NUM-ANIO < WKS-MAX-ANIO
+               PERFORM 2142-BUSCA-POSICION
+               ADD 1 TO WKS-NUM-ANIO
+               PERFORM 2144-DESPLAZA-ANIO
+                   VARYING WKS-DESPL FROM WKS-NUM-ANIO BY -1
+                   UNTIL WKS-DESPL <= WKS-INS-POS
+               MOVE WKS-SANO TO T-ANIO (WKS-INS-POS)
+               PERFORM 2147-LIMPIA-COLUMNA
+                   VARYING WKS-DESPL-TIPO FROM 1 BY 1
+                   UNTIL WKS-DESPL-TIPO > WKS-NUM-TAR
+               MOVE WKS-INS-POS TO WKS-YR-IDX
+           ELSE
+               DISPLAY "TABLA DE ANOS LLENA, SE OMITE CLIENTE "
+                   ID-CLIENTE.
+
+      *    Busca la primera posicion ocupada con un ano mayor al que
+      *    se esta agregando; si no hay ninguno, el ano nuevo va al
+      *    final de la tabla.
+       2142-BUSCA-POSICION.
+           MOVE ZERO TO WKS-POS-ENCONTRADA.
+           PERFORM 2143-COMPARA-POS
+               VARYING WKS-M FROM 1 BY 1 UNTIL WKS-M > WKS-NUM-ANIO
+                   OR WKS-POS-ENCONTRADA = 1.
+           IF WKS-POS-ENCONTRADA = 0
+               COMPUTE WKS-INS-POS = WKS-NUM-ANIO + 1.
+
+       2143-COMPARA-POS.
+           IF T-ANIO (WKS-M) > WKS-SANO
+               MOVE WKS-M TO WKS-INS-POS
+               MOVE 1     TO WKS-POS-ENCONTRADA.
+
+       2144-DESPLAZA-ANIO.
+           MOVE T-ANIO (WKS-DESPL - 1) TO T-ANIO (WKS-DESPL).
+           PERFORM 2145-DESPLAZA-COLUMNA
+               VARYING WKS-DESPL-TIPO FROM 1 BY 1
+               UNTIL WKS-DESPL-TIPO > WKS-NUM-TAR.
+
+       2145-DESPLAZA-COLUMNA.
+           MOVE T-ANUA-ANIO (WKS-DESPL-TIPO WKS-DESPL - 1)
+               TO T-ANUA-ANIO (WKS-DESPL-TIPO WKS-DESPL).
+
+       2147-LIMPIA-COLUMNA.
+           MOVE ZERO TO T-ANUA-ANIO (WKS-DESPL-TIPO WKS-INS-POS).
+
+      *    Un bloque por tipo de tarjeta, comparando la anualidad de
+      *    cada ano contra la del ano anterior.
+       2199-IMPRIME-TIPO.
+
+           MOVE T-TAR (WKS-J)      TO WKS-ENC-TIPO-NOM.
+           MOVE WKS-ENC-TIPO       TO LINEA.
+           WRITE LINEA AFTER 2.
+           ADD 2 TO WKS-CONT-LIN.
+
+           MOVE WKS-ENC-3-TAR      TO LINEA.
+           WRITE LINEA AFTER 1.
+           ADD 1 TO WKS-CONT-LIN.
+
+           MOVE ZERO TO WKS-SUBTOTAL-TIPO.
+           MOVE ZERO TO WKS-PREV-ANUALIDAD.
+           MOVE 1    TO WKS-PRIMER-ANIO.
+
+           PERFORM 2200-EXTRAER-TABLA VARYING WKS-K FROM 1 BY 1
+                                             UNTIL WKS-K > WKS-NUM-ANIO.
+
+           MOVE WKS-SUBTOTAL-TIPO  TO WKS-SUBTOTAL-TIPO-E.
+           MOVE WKS-PIE-TIPO       TO LINEA.
+           WRITE LINEA AFTER 1.
+           ADD 1 TO WKS-CONT-LIN.
+
+      *    Si el bloque del tipo se pasa de la hoja, se repite el
+      *    encabezado del reporte y el de la tabla ANO/ANUALIDAD,
+      *    igual que ya hacen ALTTARJE y SORT-PRO.
        2200-EXTRAER-TABLA.
-       
-           MOVE T-ANUA (WKS-J) TO WKS-ANUALIDAD.
-           MOVE T-TAR (WKS-J) TO WKS-TIPO-TAR.
+
+           IF WKS-CONT-LIN > 55
+               PERFORM 1100-GENERA-ENCABEZADO
+               MOVE WKS-ENC-TIPO   TO LINEA
+               WRITE LINEA AFTER 2
+               MOVE WKS-ENC-3-TAR  TO LINEA
+               WRITE LINEA AFTER 1
+               ADD 3 TO WKS-CONT-LIN.
+
+           MOVE T-ANIO (WKS-K)               TO WKS-ANO-DET.
+           MOVE T-ANUA-ANIO (WKS-J WKS-K)    TO WKS-ANUALIDAD.
+
+           IF WKS-PRIMER-ANIO = 1
+               MOVE "N/A"           TO WKS-VAR-TXT
+               MOVE 0               TO WKS-PRIMER-ANIO
+           ELSE
+               IF WKS-PREV-ANUALIDAD = 0
+                   MOVE "N/A"       TO WKS-VAR-TXT
+               ELSE
+                   COMPUTE WKS-VAR-PCT ROUNDED =
+                       ((T-ANUA-ANIO (WKS-J WKS-K) - WKS-PREV-ANUALIDAD)
+                            * 100) / WKS-PREV-ANUALIDAD
+                   MOVE WKS-VAR-PCT TO WKS-VAR-ED
+                   STRING WKS-VAR-ED DELIMITED SIZE
+                          "%"        DELIMITED SIZE
+                          INTO WKS-VAR-TXT.
+
+           MOVE T-ANUA-ANIO (WKS-J WKS-K)    TO WKS-PREV-ANUALIDAD.
+
            MOVE WKS-DET-1-TAR  TO LINEA.
            WRITE LINEA AFTER 1.
-           ADD T-ANUA (WKS-J)  TO WKS-TOT-ANU.       
-               
+           ADD 1 TO WKS-CONT-LIN.
+
+           ADD T-ANUA-ANIO (WKS-J WKS-K) TO WKS-SUBTOTAL-TIPO.
+           ADD T-ANUA-ANIO (WKS-J WKS-K) TO WKS-TOT-ANU.
 
-               
-               
-                   
-               
        3000-FIN.
-       
-           PERFORM 2200-EXTRAER-TABLA VARYING WKS-J FROM 1 BY 1
-                                             UNTIL WKS-J > 3.
-                                             
-                                                 
-                      
+
+           PERFORM 2199-IMPRIME-TIPO VARYING WKS-J FROM 1 BY 1
+                                            UNTIL WKS-J > WKS-NUM-TAR.
+
            MOVE ALL "_"         TO WKS-RAYA-PIE.
            MOVE WKS-RAYA-PIE    TO LINEA.
-           WRITE LINEA AFTER 1.    
+           WRITE LINEA AFTER 1.
 
-          
            MOVE WKS-TOT-ANU     TO WKS-TOT-ANU-E.
            MOVE WKS-PIE-TOT-ANU TO LINEA.
            WRITE LINEA AFTER 1.
-           
+
+           IF WKS-TOT-CLI > ZERO
+               MOVE WKS-TOT-CLI     TO WKS-TRL-REGS
+               MOVE WKS-TOT-ANU     TO WKS-TRL-MONTO
+               MOVE WKS-TRAILER     TO LINEA
+               WRITE LINEA AFTER 2.
+
            CLOSE CLIENTES.
-           CLOSE REP-ANU2.    
+           CLOSE REP-ANU2.
                   
                
                
