@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOM-FOR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Largo real (sin los espacios de relleno a la derecha) de
+      *    cada campo capturado, para poder unirlos con STRING sin
+      *    arrastrar el relleno ni cortar nombres compuestos que
+      *    llevan un espacio interno (p. ej. "DE LA CRUZ").
+       01 WKS-LARGO-NOM      PIC 99.
+       01 WKS-LARGO-PAT      PIC 99.
+       01 WKS-LARGO-MAT      PIC 99.
+
+       LINKAGE SECTION.
+      *    Nombre(s) y apellidos capturados por separado, tal como los
+      *    pide el operador; cada uno llega con espacios a la derecha.
+       01 LK-NOMBRE           PIC X(15).
+       01 LK-APE-PAT          PIC X(15).
+      *    Apellido materno es opcional: en blanco si el cliente no
+      *    lo dio.
+       01 LK-APE-MAT          PIC X(15).
+      *    Nombre completo normalizado: los tres campos anteriores
+      *    unidos por un solo espacio, sin arrastrar los espacios de
+      *    relleno de cada campo ni dejar dobles espacios cuando el
+      *    apellido materno viene en blanco.
+       01 LK-NOMBRE-COMP      PIC X(30).
+
+       PROCEDURE DIVISION USING LK-NOMBRE LK-APE-PAT LK-APE-MAT
+                                 LK-NOMBRE-COMP.
+       INICIO.
+           PERFORM 2000-PROCESO.
+           GOBACK.
+
+       2000-PROCESO.
+           MOVE SPACES TO LK-NOMBRE-COMP.
+           PERFORM 2100-RECORTA-NOMBRE.
+           PERFORM 2110-RECORTA-PATERNO.
+
+           IF LK-APE-MAT = SPACES
+               STRING LK-NOMBRE (1:WKS-LARGO-NOM)  DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      LK-APE-PAT (1:WKS-LARGO-PAT) DELIMITED BY SIZE
+                      INTO LK-NOMBRE-COMP
+           ELSE
+               PERFORM 2120-RECORTA-MATERNO
+               STRING LK-NOMBRE (1:WKS-LARGO-NOM)  DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      LK-APE-PAT (1:WKS-LARGO-PAT) DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      LK-APE-MAT (1:WKS-LARGO-MAT) DELIMITED BY SIZE
+                      INTO LK-NOMBRE-COMP.
+
+      *    Recorta LK-NOMBRE de derecha a izquierda hasta el ultimo
+      *    caracter que no es espacio.
+       2100-RECORTA-NOMBRE.
+           MOVE 15 TO WKS-LARGO-NOM.
+           PERFORM 2105-ACORTA-NOMBRE
+               UNTIL WKS-LARGO-NOM = 1
+                   OR LK-NOMBRE (WKS-LARGO-NOM:1) NOT = SPACE.
+
+       2105-ACORTA-NOMBRE.
+           SUBTRACT 1 FROM WKS-LARGO-NOM.
+
+       2110-RECORTA-PATERNO.
+           MOVE 15 TO WKS-LARGO-PAT.
+           PERFORM 2115-ACORTA-PATERNO
+               UNTIL WKS-LARGO-PAT = 1
+                   OR LK-APE-PAT (WKS-LARGO-PAT:1) NOT = SPACE.
+
+       2115-ACORTA-PATERNO.
+           SUBTRACT 1 FROM WKS-LARGO-PAT.
+
+       2120-RECORTA-MATERNO.
+           MOVE 15 TO WKS-LARGO-MAT.
+           PERFORM 2125-ACORTA-MATERNO
+               UNTIL WKS-LARGO-MAT = 1
+                   OR LK-APE-MAT (WKS-LARGO-MAT:1) NOT = SPACE.
+
+       2125-ACORTA-MATERNO.
+           SUBTRACT 1 FROM WKS-LARGO-MAT.
