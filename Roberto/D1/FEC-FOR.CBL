@@ -3,41 +3,48 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-        
-       01 WKS-FECHA.
-           05 WKS-LINE01   PIC X(10).
-        
-       01 WKS-HOY.
-           05 WKS-ANO     PIC 99.
-           05 WKS-MES     PIC 99.
-           05 WKS-DIA       PIC 99.
-		   
-	   01 TAB-MESES.
-	       05 T-MES OCCURS 12 TIMES.
-		       10 T-MM        PIC X(10).
-		   
-	   PROCEDURE DIVISION.
+
+       01 WKS-SPLIT-FECHA.
+           05 WKS-SPLIT-ANO  PIC 9999.
+           05 WKS-SPLIT-MES  PIC 99.
+           05 WKS-SPLIT-DIA  PIC 99.
+
+           COPY MESES.
+
+       01 WKS-DIA-ED          PIC Z9.
+
+	   LINKAGE SECTION.
+      *    Fecha a formatear, en formato AAAAMMDD (mismo formato que
+      *    FEC-ING en CLIENTES).
+       01 LK-FECHA            PIC 9(08).
+      *    Fecha ya formateada, ej. "08 DE AGOSTO DE 2026".
+       01 LK-FECHA-TXT        PIC X(30).
+      *    0 = fecha valida y formateada; 1 = mes fuera de rango
+      *    (1-12), LK-FECHA-TXT regresa en blanco.
+       01 LK-STATUS           PIC 9.
+
+	   PROCEDURE DIVISION USING LK-FECHA LK-FECHA-TXT LK-STATUS.
        INICIO.
 	       PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
-           PERFORM 3000-FIN.
-           STOP RUN.
-		   
+           GOBACK.
+
 	   1000-INICIO.
-	       
-		   MOVE "ENERO" TO T-MM (1)
-		   MOVE "FEBRERO" TO T-MM (2)
-		   MOVE "MARZO" TO T-MM (3)
-		   MOVE "ABRIL" TO T-MM (4)
-		   MOVE "MAYO" TO T-MM (5)
-		   MOVE "JUNIO" TO T-MM (6)
-		   MOVE "JULIO" TO T-MM (7)
-		   MOVE "AGOSTO" TO T-MM (8)
-		   MOVE "SEPTIEMBRE" TO T-MM (9)
-		   MOVE "OCTUBRE" TO T-MM (10)
-		   MOVE "NOVIEMBRE" TO T-MM (11)
-		   MOVE "DICIEMBRE" TO T-MM (12)
-	   
+           MOVE ZERO   TO LK-STATUS.
+           MOVE SPACES TO LK-FECHA-TXT.
+           MOVE LK-FECHA TO WKS-SPLIT-FECHA.
+
 	   2000-PROCESO.
-	   
-	   3000-FIN.
\ No newline at end of file
+           IF WKS-SPLIT-MES < 1 OR WKS-SPLIT-MES > 12
+               MOVE 1 TO LK-STATUS
+           ELSE
+               PERFORM 2100-FORMATEA.
+
+       2100-FORMATEA.
+           MOVE WKS-SPLIT-DIA TO WKS-DIA-ED.
+           STRING WKS-DIA-ED            DELIMITED BY SIZE
+                  " DE "                DELIMITED BY SIZE
+                  T-MES (WKS-SPLIT-MES) DELIMITED BY SPACE
+                  " DE "                DELIMITED BY SIZE
+                  WKS-SPLIT-ANO         DELIMITED BY SIZE
+                  INTO LK-FECHA-TXT.
