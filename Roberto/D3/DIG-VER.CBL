@@ -1,7 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIG-VER.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARC-REC ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-REC.
+           SELECT ARC-RES ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-RES.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    Lote de numeros de recibo a validar en modo batch: numero,
+      *    periodo inicial, periodo final y el digito verificador que
+      *    se quiere comprobar contra el que calcula este programa.
+       FD ARC-REC.
+       01 REG-REC.
+           03 REC-NO-REC   PIC X(12).
+           03 REC-PI       PIC 999.
+           03 REC-PF       PIC 999.
+           03 REC-DIG      PIC 99.
+
+      *    Resultado de cada linea procesada en modo batch.
+       FD ARC-RES.
+       01 REG-RES          PIC X(80).
+
        WORKING-STORAGE SECTION.
        
       *---------------TABLAS----------------* 
@@ -9,179 +31,142 @@
            03 WKS-NO-REC           PIC X(12) VALUE "01AA93050001".
            03 WKS-PI               PIC 999.
            03 WKS-PF               PIC 999.
-           
-       01 T-LINEA REDEFINES WKS-LINEA.
-           03 T-LIN OCCURS 18 TIMES PIC X.
-       
-       01 WKS-ALFA.
-           03 FILLER               PIC X VALUE "A".
-           03 FILLER               PIC X VALUE "B".
-           03 FILLER               PIC X VALUE "C".
-           03 FILLER               PIC X VALUE "D".
-           03 FILLER               PIC X VALUE "E".
-           03 FILLER               PIC X VALUE "F".
-           03 FILLER               PIC X VALUE "G".
-           03 FILLER               PIC X VALUE "H".
-           03 FILLER               PIC X VALUE "I".
-           03 FILLER               PIC X VALUE "J".
-           03 FILLER               PIC X VALUE "K".
-           03 FILLER               PIC X VALUE "L".
-           03 FILLER               PIC X VALUE "M".
-           03 FILLER               PIC X VALUE "N".
-           03 FILLER               PIC X VALUE "O".
-           03 FILLER               PIC X VALUE "P".
-           03 FILLER               PIC X VALUE "Q".
-           03 FILLER               PIC X VALUE "R".
-           03 FILLER               PIC X VALUE "S".
-           03 FILLER               PIC X VALUE "T".
-           03 FILLER               PIC X VALUE "U".
-           03 FILLER               PIC X VALUE "V".
-           03 FILLER               PIC X VALUE "W".
-           03 FILLER               PIC X VALUE "X".
-           03 FILLER               PIC X VALUE "Y".
-           03 FILLER               PIC X VALUE "Z".
-           
-       01 T-ALFA REDEFINES WKS-ALFA.
-           03 T-ALF OCCURS 26 TIMES PIC X.
-           
-       01 WKS-NUMERIC.
-           03 FILLER               PIC 99 VALUE 10.
-           03 FILLER               PIC 99 VALUE 11.
-           03 FILLER               PIC 99 VALUE 12.
-           03 FILLER               PIC 99 VALUE 13.
-           03 FILLER               PIC 99 VALUE 14.
-           03 FILLER               PIC 99 VALUE 15.
-           03 FILLER               PIC 99 VALUE 16.
-           03 FILLER               PIC 99 VALUE 17.
-           03 FILLER               PIC 99 VALUE 18.
-           03 FILLER               PIC 99 VALUE 19.
-           03 FILLER               PIC 99 VALUE 20.
-           03 FILLER               PIC 99 VALUE 21.
-           03 FILLER               PIC 99 VALUE 22.
-           03 FILLER               PIC 99 VALUE 23.
-           03 FILLER               PIC 99 VALUE 24.
-           03 FILLER               PIC 99 VALUE 25.
-           03 FILLER               PIC 99 VALUE 26.
-           03 FILLER               PIC 99 VALUE 27.
-           03 FILLER               PIC 99 VALUE 28.
-           03 FILLER               PIC 99 VALUE 29.
-           03 FILLER               PIC 99 VALUE 30.
-           03 FILLER               PIC 99 VALUE 31.
-           03 FILLER               PIC 99 VALUE 32.
-           03 FILLER               PIC 99 VALUE 33.
-           03 FILLER               PIC 99 VALUE 34.
-           03 FILLER               PIC 99 VALUE 35.
-           
-       01 T-NUMERIC REDEFINES WKS-NUMERIC.
-           03 T-NUME OCCURS 26 TIMES PIC 99.
-           
-       01 WKS-PONDERA.
-           03 FILLER               PIC 99 VALUE 11.
-           03 FILLER               PIC 99 VALUE 13.
-           03 FILLER               PIC 99 VALUE 17.
-           03 FILLER               PIC 99 VALUE 19.
-           03 FILLER               PIC 99 VALUE 23.
-           
-       01 T-PONDERA REDEFINES WKS-PONDERA.
-           03 T-POND OCCURS 5 TIMES PIC 99.
-           
+
       *---------------VARIABLES-----------------*
-       77 WKS-I                    PIC 99.
-       77 WKS-J                    PIC 99.
-       77 WKS-K                    PIC 99.
-       77 WKS-L                    PIC 99.
-      
        01 WKS-PE-INI.
            03 FILLER               PIC 99.
            03 WKS-PI-C             PIC 999.
-       
+
        01 WKS-PE-FIN.
            03 FILLER               PIC 99.
            03 WKS-PF-C             PIC 999.
-           
-       01 WKS-COERCION             PIC 9.
-       01 WKS-ESLETRA              PIC 9.
-       01 WKS-MRES                 PIC 9999.
-       01 WKS-SUMRES               PIC 999999.
-	   
-	   
-	   01 WKS-CO                   PIC 999V99.
-	   01 WKS-COCIENTE.
-	       03 WKS-COS              PIC 999.
-		   03 FILLER               PIC V99.
-	
-	   01 WKS-REMAN                PIC 99.
-	   
+
+       01 WKS-LARGO                PIC 99 VALUE 18.
+       01 WKS-REMAN                PIC 99.
+
+      *    Numero de recibo y su digito verificador se capturan
+      *    juntos en un solo ACCEPT, igual que T-LINCA2 captura la
+      *    linea de captura completa con su digito incluido, en vez
+      *    de un segundo ACCEPT aparte que el operador puede
+      *    desalinear del numero de recibo.
+       01 WKS-REF-CAPTURA.
+           03 WKS-REF-NO-REC        PIC X(12).
+           03 WKS-REF-DIG           PIC 99.
+
 	   01 WKS-FINAL-L.
 	       03 WKS-LINEA-C          PIC X(18).
 		   03 WKS-REMAN-C          PIC 99.
-       
+
+       01 WKS-MODO                 PIC X VALUE "N".
+           88 MODO-LOTE             VALUE "S".
+       01 WKS-FIN                  PIC 9 VALUE ZERO.
+       01 WKS-DIG-INPUT             PIC 99.
+       01 WKS-FS-REC                PIC XX.
+       01 WKS-FS-RES                PIC XX.
+       01 WKS-LOTE-OK               PIC X VALUE "S".
+           88 LOTE-DISPONIBLE       VALUE "S".
+
+       01 WKS-DET-RES.
+           03 WKS-RES-LINEA        PIC X(18).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 WKS-RES-DIG-CALC     PIC 99.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 WKS-RES-ESTADO       PIC X(10).
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
            STOP RUN.
-           
+
        1000-INICIO.
            DISPLAY SPACES LINE 1 POSITION 1 ERASE.
-           DISPLAY "NUMERO DE RECIBO:" LINE 5 POSITION 5.
-      *       ACCEPT WKS-NO-REC LINE 5 POSITION 35.
+           DISPLAY "PROCESAR EN LOTE? (S/N):" LINE 4 POSITION 5.
+           ACCEPT WKS-MODO LINE 4 POSITION 35.
+
+           IF MODO-LOTE
+               OPEN INPUT ARC-REC
+               IF WKS-FS-REC = "35"
+                   DISPLAY "NO EXISTE LOTE POR PROCESAR" LINE 6
+                       POSITION 5
+                   MOVE "N" TO WKS-LOTE-OK
+               ELSE
+                   OPEN OUTPUT ARC-RES
+           ELSE
+               PERFORM 1100-PIDE-DATOS.
+
+       1100-PIDE-DATOS.
+           DISPLAY "NUMERO DE RECIBO + DIGITO VERIFICADOR (14):" LINE 5
+               POSITION 5.
+           ACCEPT WKS-REF-CAPTURA LINE 5 POSITION 50.
+           MOVE WKS-REF-NO-REC TO WKS-NO-REC.
+           MOVE WKS-REF-DIG    TO WKS-DIG-INPUT.
            DISPLAY "PERIODO INICIAL (99999):" LINE 6 POSITION 5.
            ACCEPT WKS-PE-INI LINE 6 POSITION 35.
            DISPLAY "PERIODO FINAL (99999):" LINE 7 POSITION 5.
            ACCEPT WKS-PE-FIN LINE 7 POSITION 35.
-           
+
        2000-PROCESO.
+           IF MODO-LOTE AND LOTE-DISPONIBLE
+               PERFORM 2500-LEE-REGISTRO
+               PERFORM 2510-PROCESA-LOTE UNTIL WKS-FIN = 1
+           ELSE
+           IF NOT MODO-LOTE
+               PERFORM 2050-CALCULA-DIGITO
+               DISPLAY WKS-FINAL-L LINE 10 POSITION 10
+               PERFORM 2060-VALIDA-DIGITO.
+
+       2050-CALCULA-DIGITO.
            MOVE WKS-PI-C TO WKS-PI.
            MOVE WKS-PF-C TO WKS-PF.
-           
-           PERFORM 2100-MULTIPLICAR-FACTOR VARYING WKS-I
-               FROM 18 BY -1 UNTIL WKS-I < 1.
-			   
-		   DIVIDE WKS-SUMRES BY 97 GIVING WKS-CO.
-		   MOVE WKS-CO TO WKS-COCIENTE.
-		   COMPUTE WKS-REMAN = WKS-SUMRES - WKS-COS * 97.
-		   
-		   ADD 1 TO WKS-REMAN.
-		   
+
+           CALL "DIG-CALC" USING WKS-LINEA WKS-LARGO WKS-REMAN.
+
 		   MOVE WKS-REMAN TO WKS-REMAN-C.
-		   
+
 		   MOVE WKS-LINEA TO WKS-LINEA-C.
-               
-           DISPLAY WKS-FINAL-L LINE 10 POSITION 10.
-       
-       2100-MULTIPLICAR-FACTOR.
-           INITIALIZE WKS-ESLETRA.
-           
-           IF WKS-L > 4
-               MOVE 0 TO WKS-L.
-           ADD 1 TO WKS-L.
-           
-           
-           PERFORM 2120-ES-LETRA VARYING WKS-J 
-               FROM 1 BY 1 UNTIL WKS-J > 26.
-           IF WKS-ESLETRA = 1
-               PERFORM 2140-MULTIPLICAR-LETRA VARYING WKS-K
-                   FROM 1 BY 1 UNTIL WKS-K > 26
+
+      *    Compara el digito verificador calculado contra el que se
+      *    quiere validar.
+       2060-VALIDA-DIGITO.
+           IF WKS-REMAN = WKS-DIG-INPUT
+               DISPLAY "DIGITO VERIFICADOR VALIDO" LINE 12 POSITION 5
            ELSE
-               MOVE T-LIN (WKS-I) TO WKS-COERCION
-               MULTIPLY WKS-COERCION BY T-POND(WKS-L) 
-                   GIVING WKS-MRES
-               ADD WKS-MRES TO WKS-SUMRES.
-       
-       
-       2120-ES-LETRA.
-           IF T-LIN (WKS-I) = T-ALF (WKS-J)
-               MOVE 1 TO WKS-ESLETRA.
-       
-       2140-MULTIPLICAR-LETRA.
-           IF T-LIN (WKS-I) = T-ALF (WKS-K)
-               MULTIPLY T-NUME (WKS-K) BY T-POND (WKS-L)
-                  GIVING WKS-MRES
-               ADD WKS-MRES TO WKS-SUMRES.
-       
-       3000-FIN.   
+               DISPLAY "DIGITO VERIFICADOR NO VALIDO" LINE 12
+                   POSITION 5.
+
+       2500-LEE-REGISTRO.
+           READ ARC-REC
+               AT END MOVE 1 TO WKS-FIN
+               NOT AT END MOVE ZERO TO WKS-FIN.
+
+       2510-PROCESA-LOTE.
+           MOVE REC-NO-REC TO WKS-NO-REC.
+           MOVE REC-PI     TO WKS-PI-C.
+           MOVE REC-PF     TO WKS-PF-C.
+           MOVE REC-DIG    TO WKS-DIG-INPUT.
+
+           PERFORM 2050-CALCULA-DIGITO.
+
+           MOVE WKS-LINEA-C     TO WKS-RES-LINEA.
+           MOVE WKS-REMAN-C     TO WKS-RES-DIG-CALC.
+           IF WKS-REMAN = WKS-DIG-INPUT
+               MOVE "VALIDO"    TO WKS-RES-ESTADO
+           ELSE
+               MOVE "NO VALIDO" TO WKS-RES-ESTADO.
+
+           MOVE WKS-DET-RES TO REG-RES.
+           WRITE REG-RES.
+
+           PERFORM 2500-LEE-REGISTRO.
+
+      *    ARC-REC solo queda abierto cuando el OPEN INPUT de
+      *    1000-INICIO realmente encontro el lote (LOTE-DISPONIBLE);
+      *    si no lo encontro, nunca se abrio nada que cerrar.
+       3000-FIN.
+           IF MODO-LOTE AND LOTE-DISPONIBLE
+               CLOSE ARC-REC ARC-RES.
        
        
        
