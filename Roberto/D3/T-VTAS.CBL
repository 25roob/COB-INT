@@ -1,36 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T-VTAS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Historico de ventas: un registro por cada ano capturado,
+      *    acumulado corrida tras corrida.
+           SELECT ARC-VTA ASSIGN TO DISK
+               FILE STATUS IS WKS-FS-VTA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARC-VTA.
+       01 REG-VTA.
+           03 VTA-ANIO   PIC 9(04).
+           03 VTA-MES    OCCURS 12 TIMES PIC 9(06)V99.
+           03 VTA-PROM   PIC 9(06)V99.
+
        WORKING-STORAGE SECTION.
        01 WKS-TOVEN  PIC 9(07)V99.
        01 WKS-PRO    PIC 9(06)V99.
-       
+
        01 WKS-PRO-F  PIC $$$$,$$9.99.
-       
+
        77 WKS-I      PIC 99.
 	   77 WKS-J      PIC 99.
-        
-       01 WKS-MESES.
-           03 FILLER PIC X(10) VALUE "ENERO".
-           03 FILLER PIC X(10) VALUE "FEBRERO".
-           03 FILLER PIC X(10) VALUE "MARZO".
-           03 FILLER PIC X(10) VALUE "ABRIL".
-           03 FILLER PIC X(10) VALUE "MAYO".
-           03 FILLER PIC X(10) VALUE "JUNIO".
-           03 FILLER PIC X(10) VALUE "JULIO".
-           03 FILLER PIC X(10) VALUE "AGOSTO".
-           03 FILLER PIC X(10) VALUE "SEPTIEMBRE".
-           03 FILLER PIC X(10) VALUE "OCTUBRE".
-           03 FILLER PIC X(10) VALUE "NOVIEMBRE".
-           03 FILLER PIC X(10) VALUE "DICIEMBRE".
-       
-       01 T-MESES REDEFINES WKS-MESES.
-           03 T-MES OCCURS 12 TIMES PIC X(10).
-           
+       77 WKS-K      PIC 99.
+
+           COPY MESES.
+
        01 T-VENTAS.
            03 T-VENTA OCCURS 12 TIMES PIC 9(06)V99.
-           
+
+      *    Ano que se esta capturando, para identificar el registro
+      *    del historico.
+       01 WKS-ANIO   PIC 9(04).
+
+      *    Crecimiento porcentual contra el mes anterior; el mes 1 no
+      *    tiene mes previo con que compararse y queda en cero.
+       01 T-CRECES.
+           03 T-CREC OCCURS 12 TIMES PIC S999V99.
+       01 WKS-CREC-F PIC -999.99.
+
+      *    Mejor y peor mes del ano.
+       01 WKS-MAX-VAL  PIC 9(06)V99.
+       01 WKS-MAX-MES  PIC 99.
+       01 WKS-MIN-VAL  PIC 9(06)V99.
+       01 WKS-MIN-MES  PIC 99.
+
+      *    Escala de moneda para los montos que se muestran en
+      *    pantalla: los montos se siguen capturando y guardando en
+      *    el historico en pesos; solo la presentacion cambia segun
+      *    la escala elegida.
+       01 WKS-ESCALA        PIC 9 VALUE 1.
+           88 ESCALA-UNIDADES     VALUE 1.
+           88 ESCALA-MILES        VALUE 2.
+           88 ESCALA-MILLONES     VALUE 3.
+       01 WKS-DIVISOR       PIC 9(07) VALUE 1.
+       01 WKS-ETIQ-ESCALA   PIC X(10) VALUE "PESOS".
+
+       01 WKS-MTO-ENTRA     PIC 9(07)V99.
+       01 WKS-MTO-ESC       PIC 9(07)V9999.
+       01 WKS-MTO-ESC-F     PIC Z,ZZZ,ZZ9.9999.
+
+       01 WKS-FS-VTA        PIC XX.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -40,12 +73,35 @@
            
        1000-INICIO.
            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-       
-           PERFORM 1100-LLENA-TABLA VARYING WKS-I 
+
+           DISPLAY "ANO A CAPTURAR: " LINE 14 POSITION 10.
+           ACCEPT WKS-ANIO             LINE 14 POSITION 26.
+
+           DISPLAY "ESCALA A MOSTRAR (1=PESOS 2=MILES 3=MILLONES): "
+               LINE 15 POSITION 10.
+           ACCEPT WKS-ESCALA                       LINE 15 POSITION 60.
+           PERFORM 1200-DETERMINA-ESCALA.
+
+           PERFORM 1100-LLENA-TABLA VARYING WKS-I
                FROM 1 BY 1 UNTIL WKS-I > 12.
-               
+
       *    INITIALIZE WKS-I.
-               
+
+      *    Fija el divisor y la etiqueta segun la escala elegida; una
+      *    entrada invalida se deja en pesos, sin marcar error.
+       1200-DETERMINA-ESCALA.
+           EVALUATE TRUE
+               WHEN ESCALA-MILES
+                   MOVE 1000     TO WKS-DIVISOR
+                   MOVE "MILES"  TO WKS-ETIQ-ESCALA
+               WHEN ESCALA-MILLONES
+                   MOVE 1000000    TO WKS-DIVISOR
+                   MOVE "MILLONES" TO WKS-ETIQ-ESCALA
+               WHEN OTHER
+                   MOVE 1        TO WKS-DIVISOR
+                   MOVE "PESOS"  TO WKS-ETIQ-ESCALA
+           END-EVALUATE.
+
        1100-LLENA-TABLA.
            
            DISPLAY "INTRODUCE VENTAS DE " LINE WKS-I POSITION 10.
@@ -58,20 +114,106 @@
            PERFORM 2100-EXTRAER VARYING WKS-J 
                FROM 1 BY 1 UNTIL WKS-J > 12.
                
-           DIVIDE WKS-TOVEN BY WKS-J GIVING WKS-PRO.
+      *    WKS-J queda en 13 al salir del PERFORM de arriba (se
+      *    prueba UNTIL WKS-J > 12); el promedio se saca sobre los
+      *    12 meses del ano, no sobre ese valor de salida.
+           DIVIDE WKS-TOVEN BY 12 GIVING WKS-PRO.
            MOVE WKS-PRO TO WKS-PRO-F.
-           
-               
+
+           PERFORM 2200-CALCULA-CREC VARYING WKS-K
+               FROM 2 BY 1 UNTIL WKS-K > 12.
+
+           MOVE T-VENTA (1) TO WKS-MAX-VAL.
+           MOVE T-VENTA (1) TO WKS-MIN-VAL.
+           MOVE 1           TO WKS-MAX-MES.
+           MOVE 1           TO WKS-MIN-MES.
+           PERFORM 2300-BUSCA-MEJOR-PEOR VARYING WKS-K
+               FROM 2 BY 1 UNTIL WKS-K > 12.
+
        2100-EXTRAER.
            ADD T-VENTA (WKS-J) TO WKS-TOVEN.
-       
+
+      *    Crecimiento del mes WKS-K contra el mes WKS-K - 1.
+       2200-CALCULA-CREC.
+           IF T-VENTA (WKS-K - 1) = ZERO
+               MOVE ZERO TO T-CREC (WKS-K)
+           ELSE
+               COMPUTE T-CREC (WKS-K) ROUNDED =
+                   (T-VENTA (WKS-K) - T-VENTA (WKS-K - 1))
+                       / T-VENTA (WKS-K - 1) * 100.
+
+       2300-BUSCA-MEJOR-PEOR.
+           IF T-VENTA (WKS-K) > WKS-MAX-VAL
+               MOVE T-VENTA (WKS-K) TO WKS-MAX-VAL
+               MOVE WKS-K           TO WKS-MAX-MES.
+           IF T-VENTA (WKS-K) < WKS-MIN-VAL
+               MOVE T-VENTA (WKS-K) TO WKS-MIN-VAL
+               MOVE WKS-K           TO WKS-MIN-MES.
+
        3000-FIN.
-	   
+
 	       ADD 2 TO WKS-J.
       *     DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+           MOVE WKS-PRO TO WKS-MTO-ENTRA.
+           PERFORM 3080-ESCALA-VALOR.
            DISPLAY "EL PROMEDIO DE VENTAS ANUAL ES: "
                LINE WKS-J POSITION 10.
-           DISPLAY WKS-PRO-F LINE WKS-J POSITION 45.
+           DISPLAY WKS-MTO-ESC-F   LINE WKS-J POSITION 45.
+           DISPLAY WKS-ETIQ-ESCALA LINE WKS-J POSITION 60.
+
+           PERFORM 3070-MUESTRA-CREC VARYING WKS-K
+               FROM 2 BY 1 UNTIL WKS-K > 12.
+
+           MOVE WKS-MAX-VAL TO WKS-MTO-ENTRA.
+           PERFORM 3080-ESCALA-VALOR.
+           DISPLAY "MEJOR MES: " LINE 29 POSITION 10.
+           DISPLAY T-MES (WKS-MAX-MES) LINE 29 POSITION 25.
+           DISPLAY WKS-MTO-ESC-F       LINE 29 POSITION 40.
+           DISPLAY WKS-ETIQ-ESCALA     LINE 29 POSITION 55.
+
+           MOVE WKS-MIN-VAL TO WKS-MTO-ENTRA.
+           PERFORM 3080-ESCALA-VALOR.
+           DISPLAY "PEOR MES:  " LINE 30 POSITION 10.
+           DISPLAY T-MES (WKS-MIN-MES) LINE 30 POSITION 25.
+           DISPLAY WKS-MTO-ESC-F       LINE 30 POSITION 40.
+           DISPLAY WKS-ETIQ-ESCALA     LINE 30 POSITION 55.
+
+           PERFORM 3050-GRABA-HISTORICO.
+
+      *    Agrega al historico el ano recien capturado: un registro
+      *    por ano, acumulado corrida tras corrida.
+       3050-GRABA-HISTORICO.
+           MOVE WKS-ANIO TO VTA-ANIO.
+           PERFORM 3060-MUEVE-MES VARYING WKS-I
+               FROM 1 BY 1 UNTIL WKS-I > 12.
+           MOVE WKS-PRO TO VTA-PROM.
+
+      *    Si el historico no existe todavia (primera corrida), se
+      *    crea en vez de abortar el EXTEND.
+           OPEN EXTEND ARC-VTA.
+           IF WKS-FS-VTA = "35"
+               OPEN OUTPUT ARC-VTA.
+           WRITE REG-VTA.
+           CLOSE ARC-VTA.
+
+       3060-MUEVE-MES.
+           MOVE T-VENTA (WKS-I) TO VTA-MES (WKS-I).
+
+      *    Convierte WKS-MTO-ENTRA (siempre en pesos) a la escala
+      *    elegida por el operador, dejando el resultado en
+      *    WKS-MTO-ESC-F listo para DISPLAY.
+       3080-ESCALA-VALOR.
+           DIVIDE WKS-MTO-ENTRA BY WKS-DIVISOR GIVING WKS-MTO-ESC.
+           MOVE WKS-MTO-ESC TO WKS-MTO-ESC-F.
+
+      *    Muestra el crecimiento porcentual del mes WKS-K, una linea
+      *    por mes bajo el promedio anual.
+       3070-MUESTRA-CREC.
+           MOVE T-CREC (WKS-K) TO WKS-CREC-F.
+           DISPLAY T-MES (WKS-K)   LINE (WKS-K + 15) POSITION 10.
+           DISPLAY "CRECIMIENTO: " LINE (WKS-K + 15) POSITION 25.
+           DISPLAY WKS-CREC-F      LINE (WKS-K + 15) POSITION 40.
+           DISPLAY "%"             LINE (WKS-K + 15) POSITION 47.
        
        
        
\ No newline at end of file
